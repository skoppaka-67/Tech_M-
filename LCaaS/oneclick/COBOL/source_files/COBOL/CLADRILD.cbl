@@ -2,7 +2,7 @@
 000200 PROGRAM-ID.    CLADRILD.                                          
 000300 AUTHOR.        AMBICA                                             
 000400 DATE-WRITTEN.  08/2010.                                           
-000500                                                                   
+000500                                                                   
 000600****************************************************************** 
 000700****************************************************************** 
 000800*                                                                * 
@@ -16,7 +16,7 @@
 001080*                                                                * 
 001100****************************************************************** 
 001110****************************************************************** 
-001300                                                                   
+001300                                                                   
 001400 ENVIRONMENT DIVISION.                                             
 001500 CONFIGURATION SECTION.                                            
 001600 SOURCE-COMPUTER.          IBM-370.                                
@@ -24,979 +24,1434 @@
 001602 SPECIAL-NAMES.                                                    
 001603 INPUT-OUTPUT SECTION.                                             
 001604 FILE-CONTROL.                                                     
-001605                                                                   
-001607     SELECT OUTPUT-REPORT ASSIGN TO UT-S-REPORT.                   
-001609                                                                   
-001610 DATA DIVISION.                                                    
-001611 FILE SECTION.                                                     
-001612                                                                   
-001630 FD  OUTPUT-REPORT                                                 
-001631     RECORDING MODE IS F                                           
-001632     RECORD CONTAINS 300 CHARACTERS                                
-001633     LABEL RECORDS ARE STANDARD                                    
-001634     BLOCK CONTAINS 0 RECORDS.                                     
-001635                                                                   
-001636 01  OUTPUT-REPORT-REC                PIC  X(300).                 
-001637                                                                   
-001638****************************************************************** 
-001639****************************************************************** 
-001640*                 W O R K I N G   S T O R A G E                  * 
-001641****************************************************************** 
-001642****************************************************************** 
-001650                                                                   
-001700 WORKING-STORAGE SECTION.                                          
-001800                                                                   
-011500 01 WE-EYE-CATCHER                    PIC  X(80) VALUE             
-011600        'WORKING STORAGE FOR CLADRILD BEGINS HERE'.                
-011700                                                                   
-011701 01 WORKING-VARIABLES.                                             
-011708    05 W-TIMESTAMP                    PIC  X(26) VALUE SPACES.     
-011709    05 W-PROGRAM                      PIC  X(08) VALUE 'CLADRILD'. 
-011710    05 W-CLCSLALM                     PIC  X(08) VALUE 'CLCSLALM'. 
-011712    05 W-EOF                          PIC  X(01) VALUE 'N'.        
-011713    05 W-COUNT                        PIC S9(06) COMP VALUE 0.     
-011728    05 W-NULL-ULT-PARENT              PIC S9(04) COMP.             
-011729    05 W-NULL-IMM-PARENT              PIC S9(04) COMP.             
-011730                                                                   
-011731 01 WORKING-COUNTERS.                                              
-011732    05 W-PROCESSED-CNT                PIC  9(06) VALUE 0.          
-011733    05 W-PROCESSED-CNT-D              PIC  ZZZ,ZZ9.                
-011740    05 W-LOC-FOUND-CNT                PIC  9(06) VALUE 0.          
-011741    05 W-LOC-FOUND-CNT-D              PIC  ZZZ,ZZ9.                
-011742    05 W-LOC-NOT-FOUND-CNT            PIC  9(06) VALUE 0.          
-011743    05 W-LOC-NOT-FOUND-CNT-D          PIC  ZZZ,ZZ9.                
-011744    05 W-LOC-MERGED-CNT               PIC  9(06) VALUE 0.          
-011745    05 W-LOC-MERGED-CNT-D             PIC  ZZZ,ZZ9.                
-011746                                                                   
-011747    05 W-ERRORS-CNT                   PIC  9(06) VALUE 0.          
-011748    05 W-ERRORS-CNT-D                 PIC  ZZZ,ZZ9.                
-011749    05 W-DB2-CONNECT                  PIC  9(06) VALUE 0.          
-011750    05 W-DB2-CONNECT-D                PIC  ZZZ,ZZ9.                
-011751    05 W-NO-CANDIDATE-FOUND           PIC  9(06) VALUE 0.          
-011752    05 W-NO-CANDIDATE-FOUND-D         PIC  ZZZ,ZZ9.                
-011753    05 W-ADR-ALREADY-EXISTS           PIC  9(06) VALUE 0.          
-011754    05 W-ADR-ALREADY-EXISTS-D         PIC  ZZZ,ZZ9.                
-011755    05 W-ADR-NOT-FOUND                PIC  9(06) VALUE 0.          
-011756    05 W-ADR-NOT-FOUND-D              PIC  ZZZ,ZZ9.                
-011757    05 W-PARENT-LOC-MISSING           PIC  9(06) VALUE 0.          
-011758    05 W-PARENT-LOC-MISSING-D         PIC  ZZZ,ZZ9.                
-011759    05 W-EXPIRE-VERSION               PIC  9(06) VALUE 0.          
-011760    05 W-EXPIRE-VERSION-D             PIC  ZZZ,ZZ9.                
-011761    05 W-LOOKUP-PARENT-CIF            PIC  9(06) VALUE 0.          
-011762    05 W-LOOKUP-PARENT-CIF-D          PIC  ZZZ,ZZ9.                
-011763    05 W-INSERT-MERGED-VRSN           PIC  9(06) VALUE 0.          
-011764    05 W-INSERT-MERGED-VRSN-D         PIC  ZZZ,ZZ9.                
-011766    05 W-ADDR-ADD-FAILURE             PIC  9(06) VALUE 0.          
-011767    05 W-ADDR-ADD-FAILURE-D           PIC  ZZZ,ZZ9.                
-011768                                                                   
-011769 01 SUBLOCATION-VARIABLES.                                         
-011770    05 W-CIF-ID                       PIC  X(09) VALUE SPACES.     
-011780    05 W-CIF-SUB-LOCN-SFX-C           PIC  X(04) VALUE SPACES.     
-011790                                                                   
-011853****************************************************************** 
-011854* SQL ERROR HANDLING VARIABLES                                   * 
-011855****************************************************************** 
-011856                                                                   
-011857 01 ERROR-CODE.                                                    
-011858    05 WD-SQL-CODE                    PIC  9(09) VALUE ZERO.       
-011859    05 WD-ABEND-CODE                  PIC  9(04) VALUE ZERO.       
-011860    05 WD-ERROR-MSG                   PIC  X(80) VALUE SPACES.     
-011861    05 WD-RETURN-CODE                 PIC ---------9.              
-011862    05 WD-DISPLAY-CODE REDEFINES                                   
-011863       WD-RETURN-CODE                 PIC  X(10).                  
-011864    05 WD-DB2-RETURN                  PIC S9(09) COMP VALUE +0.    
-011865       88 DB2-OK                          VALUE   +0.              
-011866       88 DB2-ERROR                       VALUE -999 THRU   -1     
-011867                                                  +1 THRU  +99     
-011868                                                +101 THRU +999.    
-011869    05 DSNTIAR                        PIC  X(08) VALUE 'DSNTIAR'.  
-011870    05 DSNTIAR-AREA.                                               
-011871       10 DSNTIAR-ERROR-LEN           PIC S9(04) COMP VALUE +960.  
-011872       10 DSNTIAR-ERROR-TEXT                                       
-011873                     OCCURS 8 TIMES   PIC  X(120).                 
-011874    05 DSNTIAR-ERROR-TEXT-LEN         PIC S9(09) COMP VALUE +120.  
-011875                                                                   
-011876 01 MESSAGES.                                                      
-011877    05 WM-DB2-BAD-MESSAGE.                                         
-011878       10 FILLER                      PIC  X(20) VALUE             
-011879                                          'DB2 ACCESS ERROR ON '.  
-011880       10 DB2-ACTION                  PIC  X(08).                  
-011881       10 FILLER                      PIC  X(03) VALUE 'OF '.      
-011882       10 DB2-TABLE                   PIC  X(25).                  
-011884                                                                   
-011890****************************************************************** 
-011900*  COPY VARIABLES                                                * 
-012000****************************************************************** 
-012110                                                                   
-012111 COPY CLFM060B.                                                    
-                                                                         
-000010 01  CLF0060M-PARMS.                                               
-000020                                                                   
-000030     05  CLM-CLF0060-FUNCTION PIC X(10).                           
-000040         88 CLM-CLF0060-ADD VALUE 'ADD'.                           
-000041         88 CLM-CLF0060-CHANGE VALUE 'CHANGE'.                     
-000042         88 CLM-CLF0060-EXPIRE VALUE 'EXPIRE'.                     
-000043         88 CLM-CLF0060-DELETE VALUE 'DELETE'.                     
-000044         88 CLM-CLF0060-UNEXPIRE VALUE 'UNEXPIRE'.                 
-000045         88 CLM-CLF0060-INQUIRY VALUE 'INQUIRY'.                   
-000060                                                                   
-000070     05  CLM-CLF0060-LOC-ID    PIC S9(9) COMP.                     
-000080     05  CLM-CLF0060-EFF-TS    PIC X(26).                          
-000091                                                                   
-000093     05  CLM-CLF0060-STATUS    PIC X(15).                          
-000094         88  CLF0060-STATUS-SUCCESSFUL VALUE 'SUCCESSFUL'.         
-000095         88  CLF0060-STATUS-FAILED     VALUE 'FAILED'.             
-000096     05  CLM-CLF0060-MESSAGE   PIC X(80).                          
-000097     05  CLM-CLF0060-DB2-SQLCODE PIC S9(4) COMP.                   
-000098     05  CLM-CLF0060-DB2-REASON-CD PIC X(8).                       
-000100     05  CLM-CLF0060-REC.                                          
-006600         10 LOC-ID               PIC S9(9) USAGE COMP.             
-006700         10 CO-LOCN-EFF-TS       PIC X(26).                        
-006800         10 ULT-PRNT-CO-LOCN-N   PIC S9(9) USAGE COMP.             
-006900         10 IMD-PRNT-CO-LOCN-N   PIC S9(9) USAGE COMP.             
-007000         10 NMFTA-SPL-C          PIC X(9).                         
-007100         10 NMFTA-SPL-SFX-C      PIC X(3).                         
-007200         10 EXP-TS               PIC X(26).                        
-007300         10 LST-MAINT-TS         PIC X(26).                        
-007400         10 LST-MAINT-USER-ID    PIC X(8).                         
-007500         10 LOC-NM               PIC X(90).                        
-007600         10 MAILING-ADV-BAR-C    PIC X(2).                         
-007700         10 MAILING-CHK-DIGIT    PIC X(1).                         
-007800         10 BOL-FAX-BK-N         PIC X(12).                        
-007900         10 BOL-FAX-CNFRM-TXT    PIC X(40).                        
-008000         10 BOL-FAX-CNFRM-C      PIC X(1).                         
-008100         10 BOL-RELS-C           PIC X(1).                         
-008200         10 BL-WC-EDI-IND        PIC X(1).                         
-008300         10 RLINC-CUST-EDI-ID    PIC X(4).                         
-008400         10 DIALIN-CUST-EDI-ID   PIC X(12).                        
-008500         10 CORP-TP-C            PIC X(2).                         
-008600         10 INFO-SRC-C           PIC X(2).                         
-008700         10 MAINT-RSN-C          PIC X(2).                         
-008800         10 PHYS-SRVC-C          PIC X(1).                         
-008900         10 BS-STAT-C            PIC X(2).                         
-009000         10 COMMENTS             PIC X(45).                        
-009100         10 CO-ID                PIC S9(9) USAGE COMP.             
-009200         10 CUST-633-ID          PIC X(12).                        
-009300         10 CUST-CITY-333-C      PIC X(9).                         
-009400         10 CUST-ST-C            PIC X(2).                         
-009500         10 TRAFF-ACCT-N         PIC X(11).                        
-009600         10 MAILING-CNTRY-C      PIC X(3).                         
-009700         10 MAILING-ST-PRVNC-C   PIC X(2).                         
-009800         10 MAILING-CNTY-NM      PIC X(30).                        
-009900         10 MAILING-CITY         PIC X(30).                        
-010000         10 MAILING-POSTAL-C     PIC X(9).                         
-010100         10 MAILING-ADDR-1       PIC X(35).                        
-010200         10 MAILING-ADDR-2       PIC X(35).                        
-010300         10 MAILING-ADDR-3       PIC X(35).                        
-010400         10 PHYS-CNTRY-C         PIC X(3).                         
-010500         10 PHYS-ST-PRVNC-C      PIC X(2).                         
-010600         10 PHYS-CNTY-NM         PIC X(30).                        
-010700         10 PHYS-CITY            PIC X(30).                        
-010800         10 PHYS-POSTAL-C        PIC X(9).                         
-010900         10 PHYS-ADDR-1          PIC X(35).                        
-011000         10 PHYS-ADDR-2          PIC X(35).                        
-011100         10 PHYS-ADDR-3          PIC X(35).                        
-011200         10 CIF-ID               PIC X(9).                         
-011300         10 CIF-ID-TP-C          PIC X(1).                         
-011400         10 MRGR-CIF-N           PIC X(9).                         
-011500         10 TEMP-PERM-C          PIC X(2).                         
-011600         10 CIF-ULT-PRNT-N       PIC X(9).                         
-011700         10 CIF-IMD-PRNT-N       PIC X(9).                         
-011800         10 ARI-LST-MAINT-DT     PIC X(10).                        
-011900         10 ARI-EFF-DT           PIC X(10).                        
-012000         10 ARI-EXP-DT           PIC X(10).                        
-CM1189         10 NLOC-LOC-ID          PIC S9(9) USAGE COMP.             
-CM1189         10 NLOC-CIF-ID          PIC X(9).                         
-CM1288         10 CIF-DOM-PRNT-N       PIC X(9).                         
-CM1288         10 CIF-TAX-ID-QLF       PIC X(2).                         
-CM1288         10 CIF-TAX-ID.                                            
-CM1288            49 CIF-TAX-ID-LEN    PIC S9(4) USAGE COMP.             
-CM1288            49 CIF-TAX-ID-TEXT   PIC X(50).                        
-CM1288         10 CIF-MAIL-POSTC       PIC X(11).                        
-CM1288         10 CIF-PHYS-POSTC       PIC X(11).                        
-CM1375         10 CIF-CMNT             PIC X(30).                        
-CM1419         10 DBA-NME-CD           PIC X(1).                         
-CM1419         10 BILL-ADDR-CD         PIC X(1).                         
-CM1419         10 DELY-ADDR-CD         PIC X(1).                         
-               10 CIF-SUB-CD           PIC X(4).                         
-CM1189         10 NLOC-CIF-SUB-CD      PIC X(4).                         
-                                                                         
-012113 COPY CLF0060B.                                                    
-                                                                         
-000100****************************************************************** 
-000200* COBOL DECLARATION FOR TABLE CL.TCLF_CO_LOCN_DTL                * 
-000300****************************************************************** 
-000400 01  CLF0060C-REC.                                                 
-000500     10 LOC-ID               PIC S9(9) USAGE COMP.                 
-000600     10 CO-LOCN-EFF-TS       PIC X(26).                            
-000700     10 ULT-PRNT-CO-LOCN-N   PIC S9(9) USAGE COMP.                 
-000800     10 IMD-PRNT-CO-LOCN-N   PIC S9(9) USAGE COMP.                 
-000900     10 NMFTA-SPL-C          PIC X(9).                             
-001000     10 NMFTA-SPL-SFX-C      PIC X(3).                             
-001100     10 EXP-TS               PIC X(26).                            
-001200     10 LST-MAINT-TS         PIC X(26).                            
-001300     10 LST-MAINT-USER-ID    PIC X(8).                             
-001400     10 LOC-NM               PIC X(90).                            
-001500     10 MAILING-ADV-BAR-C    PIC X(2).                             
-001600     10 MAILING-CHK-DIGIT    PIC X(1).                             
-001700     10 BOL-FAX-BK-N         PIC X(12).                            
-001800     10 BOL-FAX-CNFRM-TXT    PIC X(40).                            
-001900     10 BOL-FAX-CNFRM-C      PIC X(1).                             
-002000     10 BOL-RELS-C           PIC X(1).                             
-002100     10 BL-WC-EDI-IND        PIC X(1).                             
-002200     10 RLINC-CUST-EDI-ID    PIC X(4).                             
-002300     10 DIALIN-CUST-EDI-ID   PIC X(12).                            
-002400     10 CORP-TP-C            PIC X(2).                             
-002500     10 INFO-SRC-C           PIC X(2).                             
-002600     10 MAINT-RSN-C          PIC X(2).                             
-002700     10 PHYS-SRVC-C          PIC X(1).                             
-002800     10 BS-STAT-C            PIC X(2).                             
-002900     10 COMMENTS             PIC X(45).                            
-003000     10 CO-ID                PIC S9(9) USAGE COMP.                 
-003100     10 CUST-633-ID          PIC X(12).                            
-003200     10 CUST-CITY-333-C      PIC X(9).                             
-003300     10 CUST-ST-C            PIC X(2).                             
-003400     10 TRAFF-ACCT-N         PIC X(11).                            
-003500     10 MAILING-CNTRY-C      PIC X(3).                             
-003600     10 MAILING-ST-PRVNC-C   PIC X(2).                             
-003700     10 MAILING-CNTY-NM      PIC X(30).                            
-003800     10 MAILING-CITY         PIC X(30).                            
-003900     10 MAILING-POSTAL-C     PIC X(9).                             
-004000     10 MAILING-ADDR-1       PIC X(35).                            
-004100     10 MAILING-ADDR-2       PIC X(35).                            
-004200     10 MAILING-ADDR-3       PIC X(35).                            
-004300     10 PHYS-CNTRY-C         PIC X(3).                             
-004400     10 PHYS-ST-PRVNC-C      PIC X(2).                             
-004500     10 PHYS-CNTY-NM         PIC X(30).                            
-004600     10 PHYS-CITY            PIC X(30).                            
-004700     10 PHYS-POSTAL-C        PIC X(9).                             
-004800     10 PHYS-ADDR-1          PIC X(35).                            
-004900     10 PHYS-ADDR-2          PIC X(35).                            
-005000     10 PHYS-ADDR-3          PIC X(35).                            
-005100     10 CIF-ID               PIC X(9).                             
-005200     10 CIF-ID-TP-C          PIC X(1).                             
-005300     10 MRGR-CIF-N           PIC X(9).                             
-005400     10 TEMP-PERM-C          PIC X(2).                             
-005500     10 CIF-ULT-PRNT-N       PIC X(9).                             
-005600     10 CIF-IMD-PRNT-N       PIC X(9).                             
-005700     10 ARI-LST-MAINT-DT     PIC X(10).                            
-005800     10 ARI-EFF-DT           PIC X(10).                            
-005900     10 ARI-EXP-DT           PIC X(10).                            
-006000     10 NLOC-LOC-ID          PIC S9(9) USAGE COMP.                 
-006100     10 NLOC-CIF-ID          PIC X(9).                             
-006200     10 CIF-DOM-PRNT-N       PIC X(9).                             
-006300     10 CIF-TAX-ID-QLF       PIC X(2).                             
-006400     10 CIF-TAX-ID.                                                
-006500        49 CIF-TAX-ID-LEN    PIC S9(4) USAGE COMP.                 
-006600        49 CIF-TAX-ID-TEXT   PIC X(50).                            
-006700     10 CIF-MAIL-POSTC       PIC X(11).                            
-006800     10 CIF-PHYS-POSTC       PIC X(11).                            
-006900     10 CIF-CMNT             PIC X(30).                            
-007000     10 DBA-NME-CD           PIC X(01).                            
-007100     10 BILL-ADDR-CD         PIC X(01).                            
-007200     10 DELY-ADDR-CD         PIC X(01).                            
-007210     10 CIF-SUB-CD           PIC X(04).                            
-007210     10 NLOC-CIF-SUB-CD      PIC X(04).                            
-007300****************************************************************** 
-007400* THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 62      * 
-007500****************************************************************** 
-007600 01  CLF0060C-REC-DIFFERENCES PIC X(2000).                         
-                                                                         
-012114 COPY CLCSLALB.                                                    
-                                                                         
-000100****************************************************************** 
-000200*                                                                * 
-000300* LINKAGE VARIABLES FOR SUBPROGRAM CLCSLALM                      * 
-000400*                                                                * 
-000500* CL - Customer                                                  * 
-000600* C  - CIF                                                       * 
-000700* SL - Sublocation                                               * 
-000800* D  - Dummy                                                     * 
-000900* L  - Load                                                      * 
-001000* B  - We Use B For Copybooks                                    * 
-001100*                                                                * 
-001200****************************************************************** 
-001300                                                                   
-001400 01 CLCSLALM-PARMS.                                                
-001500    05 INPUT-TO-CLCSLALM.                                          
-001600       10 CLCSLALM-CIF-ID              PIC  X(09) VALUE SPACES.    
-001700       10 CLCSLALM-CIF-SUB-LOCN-SFX-C  PIC  X(04) VALUE SPACES.    
-001800                                                                   
-001900    05 RETURN-FROM-CLCSLALM.                                       
-002000       10 CLCSLALM-MERGE-LOC-ID        PIC S9(09) USAGE COMP.      
-002100       10 CLCSLALM-MERGE-CO-ID         PIC S9(09) USAGE COMP.      
-002200       10 CLCSLALM-LOC-NME             PIC  X(90) VALUE SPACES.    
-002300       10 CLCSLALM-CUST-633-ID         PIC  X(12) VALUE SPACES.    
-002400       10 CLCSLALM-CUST-CITY-333-C     PIC  X(09) VALUE SPACES.    
-002500       10 CLCSLALM-CUST-ST-C           PIC  X(02) VALUE SPACES.    
-002510       10 CLCSLALM-ADDR-1             PIC X(35).                   
-002520       10 CLCSLALM-ADDR-2             PIC X(35).                   
-002530       10 CLCSLALM-ADDR-3             PIC X(35).                   
-002540       10 CLCSLALM-ADDR-CITY          PIC X(30).                   
-002550       10 CLCSLALM-ADDR-ST-PRVNC-C    PIC X(30).                   
-002560       10 CLCSLALM-ADDR-CNTRY-C       PIC X(03).                   
-002570       10 CLCSLALM-ADDR-CNTY-NM       PIC X(30).                   
-002580       10 CLCSLALM-ADDR-POSTAL-C      PIC X(11).                   
-002600       10 CLCSLALM-LOC-FOUND           PIC  X(01) VALUE SPACES.    
-002700                                                                   
-002800                                                                   
-002900       10 CLCSLALM-STATUS              PIC  X(01).                 
-003000          88 CLCSLALM-SUCCESSFUL                  VALUE '1'.       
-003100          88 CLCSLALM-ERROR                       VALUE '2'.       
-003200                                                                   
-003300                                                                   
-003400       10 ERROR-CODES                  PIC  X(02).                 
-003500          88 CLCSLALM-DB2-CONNECT                 VALUE '1'.       
-003600          88 CLCSLALM-ADR-NOT-FOUND               VALUE '2'.       
-003700          88 CLCSLALM-NO-CANDIDATE-FOUND          VALUE '4'.       
-003800          88 CLCSLALM-PARENT-LOC-MISSING          VALUE '4'.       
-003900          88 CLCSLALM-EXPIRE-VERSION              VALUE '5'.       
-004000          88 CLCSLALM-LOOKUP-PARENT-CIF           VALUE '6'.       
-004100          88 CLCSLALM-INSERT-MERGED-VRSN          VALUE '7'.       
-004200          88 CLCSLALM-ADDR-ADD-FAILURE            VALUE '8'.       
-004300          88 CLCSLALM-ADR-ALREADY-EXISTS          VALUE '9'.       
-004400                                                                   
-004500       10 CLCSLALM-SQLCODE             PIC  9(09) VALUE ZERO.      
-004600       10 CLCSLALM-ERROR-MESSAGE       PIC  X(50) VALUE SPACES.    
-004700                                                                   
-                                                                         
-012115                                                                   
-012116****************************************************************** 
-012117*  DCLGENS                                                       * 
-012118****************************************************************** 
-012119                                                                   
-012120     EXEC SQL                                                      
-012130        INCLUDE CLF0060                                            
-012140     END-EXEC.                                                     
-                                                                         
-      ****************************************************************** 
-      * DCLGEN TABLE(CL.TCLF_CO_LOCN_DTL)                              * 
-      *        LIBRARY(PLX1.WORK.BNSF.DCLGENS(CLF0060))                * 
-      *        ACTION(REPLACE)                                         * 
-      *        LANGUAGE(COBOL)                                         * 
-      *        APOST                                                   * 
-      *        DBCSDELIM(NO)                                           * 
-      * ....IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   * 
-      ****************************************************************** 
-           EXEC SQL DECLARE CL.TCLF_CO_LOCN_DTL TABLE                    
-           ( LOC_ID                         INTEGER NOT NULL,            
-             CO_LOCN_EFF_TS                 TIMESTAMP NOT NULL,          
-             ULT_PRNT_CO_LOCN_N             INTEGER,                     
-             IMD_PRNT_CO_LOCN_N             INTEGER,                     
-             NMFTA_SPL_C                    CHAR(09) NOT NULL,           
-             NMFTA_SPL_SFX_C                CHAR(03) NOT NULL,           
-             EXP_TS                         TIMESTAMP NOT NULL,          
-             LST_MAINT_TS                   TIMESTAMP NOT NULL,          
-             LST_MAINT_USER_ID              CHAR(08) NOT NULL,           
-             LOC_NM                         CHAR(90) NOT NULL,           
-             MAILING_ADV_BAR_C              CHAR(02) NOT NULL,           
-             MAILING_CHK_DIGIT              CHAR(01) NOT NULL,           
-             BOL_FAX_BK_N                   CHAR(12) NOT NULL,           
-             BOL_FAX_CNFRM_TXT              CHAR(40) NOT NULL,           
-             BOL_FAX_CNFRM_C                CHAR(01) NOT NULL,           
-             BOL_RELS_C                     CHAR(01) NOT NULL,           
-             BL_WC_EDI_IND                  CHAR(01) NOT NULL,           
-             RLINC_CUST_EDI_ID              CHAR(04) NOT NULL,           
-             DIALIN_CUST_EDI_ID             CHAR(12) NOT NULL,           
-             CORP_TP_C                      CHAR(02) NOT NULL,           
-             INFO_SRC_C                     CHAR(02) NOT NULL,           
-             MAINT_RSN_C                    CHAR(02) NOT NULL,           
-             PHYS_SRVC_C                    CHAR(01) NOT NULL,           
-             BS_STAT_C                      CHAR(02) NOT NULL,           
-             COMMENTS                       CHAR(45) NOT NULL,           
-             CO_ID                          INTEGER NOT NULL,            
-             CUST_633_ID                    CHAR(12) NOT NULL,           
-             CUST_CITY_333_C                CHAR(09) NOT NULL,           
-             CUST_ST_C                      CHAR(02) NOT NULL,           
-             TRAFF_ACCT_N                   CHAR(11) NOT NULL,           
-             MAILING_CNTRY_C                CHAR(03) NOT NULL,           
-             MAILING_ST_PRVNC_C             CHAR(02) NOT NULL,           
-             MAILING_CNTY_NM                CHAR(30) NOT NULL,           
-             MAILING_CITY                   CHAR(30) NOT NULL,           
-             MAILING_POSTAL_C               CHAR(09) NOT NULL,           
-             MAILING_ADDR_1                 CHAR(35) NOT NULL,           
-             MAILING_ADDR_2                 CHAR(35) NOT NULL,           
-             MAILING_ADDR_3                 CHAR(35) NOT NULL,           
-             PHYS_CNTRY_C                   CHAR(03) NOT NULL,           
-             PHYS_ST_PRVNC_C                CHAR(02) NOT NULL,           
-             PHYS_CNTY_NM                   CHAR(30) NOT NULL,           
-             PHYS_CITY                      CHAR(30) NOT NULL,           
-             PHYS_POSTAL_C                  CHAR(09) NOT NULL,           
-             PHYS_ADDR_1                    CHAR(35) NOT NULL,           
-             PHYS_ADDR_2                    CHAR(35) NOT NULL,           
-             PHYS_ADDR_3                    CHAR(35) NOT NULL,           
-             CIF_ID                         CHAR(09) NOT NULL,           
-             CIF_ID_TP_C                    CHAR(01) NOT NULL,           
-             MRGR_CIF_N                     CHAR(09) NOT NULL,           
-             TEMP_PERM_C                    CHAR(02) NOT NULL,           
-             CIF_ULT_PRNT_N                 CHAR(09) NOT NULL,           
-             CIF_IMD_PRNT_N                 CHAR(09) NOT NULL,           
-             ARI_LST_MAINT_DT               DATE NOT NULL,               
-             ARI_EFF_DT                     DATE NOT NULL,               
-             ARI_EXP_DT                     DATE NOT NULL,               
-             NLOC_LOC_ID                    INTEGER NOT NULL,            
-CM1288       NLOC_CIF_ID                    CHAR(09) NOT NULL,           
-CM1288       CIF_DOM_PRNT_N                 CHAR(09) NOT NULL,           
-CM1288       CIF_TAX_ID_QLF                 CHAR(02) NOT NULL,           
-CM1288       CIF_TAX_ID                     VARCHAR(50) NOT NULL,        
-CM1288       CIF_MAIL_POSTC                 CHAR(11) NOT NULL,           
-CM1288       CIF_PHYS_POSTC                 CHAR(11) NOT NULL,           
-CM1375       CIF_CMNT                       CHAR(30) NOT NULL,           
-CM1419       DBA_NME_CD                     CHAR(01) NOT NULL,           
-CM1419       BILL_ADDR_CD                   CHAR(01) NOT NULL,           
-CM1419       DELY_ADDR_CD                   CHAR(01) NOT NULL,           
-             CIF_SUB_CD                     CHAR(04) NOT NULL,           
-             NLOC_CIF_SUB_CD                CHAR(04) NOT NULL            
-           ) END-EXEC.                                                   
-      ****************************************************************** 
-      * COBOL DECLARATION FOR TABLE CL.TCLF_CO_LOCN_DTL                * 
-      ****************************************************************** 
-       01  CLF0060-REC.                                                  
-           10 LOC-ID               PIC S9(09) USAGE COMP.                
-           10 CO-LOCN-EFF-TS       PIC  X(26).                           
-           10 ULT-PRNT-CO-LOCN-N   PIC S9(09) USAGE COMP.                
-           10 IMD-PRNT-CO-LOCN-N   PIC S9(09) USAGE COMP.                
-           10 NMFTA-SPL-C          PIC  X(09).                           
-           10 NMFTA-SPL-SFX-C      PIC  X(03).                           
-           10 EXP-TS               PIC  X(26).                           
-           10 LST-MAINT-TS         PIC  X(26).                           
-           10 LST-MAINT-USER-ID    PIC  X(08).                           
-           10 LOC-NM               PIC  X(90).                           
-           10 MAILING-ADV-BAR-C    PIC  X(02).                           
-           10 MAILING-CHK-DIGIT    PIC  X(01).                           
-           10 BOL-FAX-BK-N         PIC  X(12).                           
-           10 BOL-FAX-CNFRM-TXT    PIC  X(40).                           
-           10 BOL-FAX-CNFRM-C      PIC  X(01).                           
-           10 BOL-RELS-C           PIC  X(01).                           
-           10 BL-WC-EDI-IND        PIC  X(01).                           
-           10 RLINC-CUST-EDI-ID    PIC  X(04).                           
-           10 DIALIN-CUST-EDI-ID   PIC  X(12).                           
-           10 CORP-TP-C            PIC  X(02).                           
-           10 INFO-SRC-C           PIC  X(02).                           
-           10 MAINT-RSN-C          PIC  X(02).                           
-           10 PHYS-SRVC-C          PIC  X(01).                           
-           10 BS-STAT-C            PIC  X(02).                           
-           10 COMMENTS             PIC  X(45).                           
-           10 CO-ID                PIC S9(09) USAGE COMP.                
-           10 CUST-633-ID          PIC  X(12).                           
-           10 CUST-CITY-333-C      PIC  X(09).                           
-           10 CUST-ST-C            PIC  X(02).                           
-           10 TRAFF-ACCT-N         PIC  X(11).                           
-           10 MAILING-CNTRY-C      PIC  X(03).                           
-           10 MAILING-ST-PRVNC-C   PIC  X(02).                           
-           10 MAILING-CNTY-NM      PIC  X(30).                           
-           10 MAILING-CITY         PIC  X(30).                           
-           10 MAILING-POSTAL-C     PIC  X(09).                           
-           10 MAILING-ADDR-1       PIC  X(35).                           
-           10 MAILING-ADDR-2       PIC  X(35).                           
-           10 MAILING-ADDR-3       PIC  X(35).                           
-           10 PHYS-CNTRY-C         PIC  X(03).                           
-           10 PHYS-ST-PRVNC-C      PIC  X(02).                           
-           10 PHYS-CNTY-NM         PIC  X(30).                           
-           10 PHYS-CITY            PIC  X(30).                           
-           10 PHYS-POSTAL-C        PIC  X(09).                           
-           10 PHYS-ADDR-1          PIC  X(35).                           
-           10 PHYS-ADDR-2          PIC  X(35).                           
-           10 PHYS-ADDR-3          PIC  X(35).                           
-           10 CIF-ID               PIC  X(09).                           
-           10 CIF-ID-TP-C          PIC  X(01).                           
-           10 MRGR-CIF-N           PIC  X(09).                           
-           10 TEMP-PERM-C          PIC  X(02).                           
-           10 CIF-ULT-PRNT-N       PIC  X(09).                           
-           10 CIF-IMD-PRNT-N       PIC  X(09).                           
-           10 ARI-LST-MAINT-DT     PIC  X(10).                           
-           10 ARI-EFF-DT           PIC  X(10).                           
-           10 ARI-EXP-DT           PIC  X(10).                           
-           10 NLOC-LOC-ID          PIC S9(09) USAGE COMP.                
-           10 NLOC-CIF-ID          PIC  X(09).                           
-CM1288     10 CIF-DOM-PRNT-N       PIC  X(09).                           
-CM1288     10 CIF-TAX-ID-QLF       PIC  X(02).                           
-CM1288     10 CIF-TAX-ID.                                                
-CM1288        49 CIF-TAX-ID-LEN    PIC S9(04) USAGE COMP.                
-CM1288        49 CIF-TAX-ID-TEXT   PIC  X(50).                           
-CM1288     10 CIF-MAIL-POSTC       PIC  X(11).                           
-CM1288     10 CIF-PHYS-POSTC       PIC  X(11).                           
-CM1375     10 CIF-CMNT             PIC  X(30).                           
-CM1419     10 DBA-NME-CD           PIC  X(01).                           
-CM1419     10 BILL-ADDR-CD         PIC  X(01).                           
-CM1419     10 DELY-ADDR-CD         PIC  X(01).                           
-           10 CIF-SUB-CD           PIC  X(04).                           
-           10 NLOC-CIF-SUB-CD      PIC  X(04).                           
-      ****************************************************************** 
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 62      * 
-      ****************************************************************** 
-                                                                         
-012150                                                                   
-012160****************************************************************** 
-012170*  SQL COMMUNICATIONS AREA                                       * 
-012180****************************************************************** 
-012190                                                                   
-012191     EXEC SQL                                                      
-012192        INCLUDE SQLCA                                              
-012193     END-EXEC.                                                     
-                                                                         
-012194                                                                   
-012200****************************************************************** 
-012300*  SQL CURSORS                                                   * 
-012400****************************************************************** 
-013500                                                                   
-013501* pull all potential sublocations                                  
-013606     EXEC SQL                                                      
-013607       DECLARE SUBLOCATION CURSOR FOR                              
-013608        SELECT A.CIF_ID                                            
-013609              ,A.CIF_SUB_LOCN_SFX_C                                
-013610                                                                   
-013620          FROM CL.TCLF_CO_LOCN_ADDR A                              
-013630              ,CL.TCLF_CO_CIF_DTL B                                
-013640                                                                   
-013650         WHERE A.CO_LOCN_N       = B.LOC_ID                        
-013660           AND B.CIF_APP_CD      = 'Y'                             
-013670           AND (A.CIF_SUB_LOCN_SFX_C > '    ' AND                  
-013671                A.CIF_SUB_LOCN_SFX_C > '0000'  )                   
-013672           AND A.ADDR_EFF_TS    <= :W-TIMESTAMP                    
-013673           AND A.EXP_TS         >= :W-TIMESTAMP                    
-013674           AND B.CO_LOCN_EFF_TS <= :W-TIMESTAMP                    
-013675           AND B.EXP_TS         >= :W-TIMESTAMP                    
-013676           AND NOT EXISTS                                          
-013677                                                                   
-013678                (SELECT C.LOC_ID                                   
-013679                   FROM CL.TCLF_CO_LOCN_DTL C                      
-013680                   WHERE A.CIF_ID            =  C.CIF_ID           
-013681                   AND A.CIF_SUB_LOCN_SFX_C  =  C.CIF_SUB_CD       
-013682                   AND C.CO_LOCN_EFF_TS      <= :W-TIMESTAMP       
-013683                   AND C.EXP_TS              >= :W-TIMESTAMP       
-013684                       )                                           
-013685                                                                   
-013686         ORDER BY A.CIF_ID                                         
-013687                 ,A.CIF_SUB_LOCN_SFX_C                             
-013690                                                                   
-013732       WITH UR                                                     
-013733     END-EXEC.                                                     
-013734                                                                   
-013786****************************************************************** 
-013790*  OUTPUT REPORTS                                                * 
-013800****************************************************************** 
-013900                                                                   
-014000 01 BLANK-LINE                     PIC  X(80) VALUE SPACES.        
-014100                                                                   
-014110 01 DASHED-LINE.                                                   
-014120    05 FILLER                      PIC  X(35) VALUE                
-014130       '-----------------------------------'.                      
-014131    05 FILLER                      PIC  X(35) VALUE                
-014132       '-----------------------------------'.                      
-014140                                                                   
-014200 01 REPORT-HEADER-1.                                               
-014610    05 FILLER                      PIC  X(01) VALUE SPACES.        
-014755    05 WO-MONTH                    PIC  X(02) VALUE SPACES.        
-014756    05 FILLER                      PIC  X(01) VALUE '/'.           
-014757    05 WO-DAY                      PIC  X(02) VALUE SPACES.        
-014758    05 FILLER                      PIC  X(01) VALUE '/'.           
-014759    05 WO-YEAR                     PIC  X(04) VALUE SPACES.        
-014760    05 FILLER                      PIC  X(03) VALUE SPACES.        
-014761    05 WO-HOUR                     PIC  X(02) VALUE SPACES.        
-014762    05 FILLER                      PIC  X(01) VALUE ':'.           
-014763    05 WO-MINUTE                   PIC  X(02) VALUE SPACES.        
-014764    05 FILLER                      PIC  X(05) VALUE SPACES.        
-014765    05 FILLER                      PIC  X(50) VALUE                
-014766               'Address MERGING TO LOCATIONS REPORT'.              
-014767                                                                   
-014768 01 REPORT-HEADER-2.                                               
-014769    05 FILLER                      PIC  X(01) VALUE SPACES.        
-014772    05 FILLER                      PIC  X(20) VALUE                
-014773               'Program: CLADRILD'.                                
-014774                                                                   
-014775                                                                   
-014776 01 REPORT-HEADER-3.                                               
-014780    05 FILLER                      PIC  X(01) VALUE SPACES.        
-014900    05 FILLER                      PIC  X(16) VALUE                
-014991               'Cif Id'.                                           
-014999    05 FILLER                      PIC  X(11) VALUE                
-015000               'Loc Id'.                                           
-015010    05 FILLER                      PIC  X(14) VALUE                
-015100               '633'.                                              
-015130    05 FILLER                      PIC  X(11) VALUE                
-015200               '333'.                                              
-015211    05 FILLER                      PIC  X(04) VALUE                
-015220               'ST'.                                               
-015310    05 FILLER                      PIC  X(92) VALUE                
-015320               'NAME'.                                             
-015390    05 FILLER                      PIC  X(05) VALUE                
-015400               'CDI'.                                              
-015410    05 FILLER                      PIC  X(05) VALUE                
-015420               'SSI'.                                              
-015500    05 FILLER                      PIC  X(05) VALUE                
-015600               'ISA'.                                              
-015700    05 FILLER                      PIC  X(08) VALUE                
-015800               'PATRON'.                                           
-017000    05 FILLER                      PIC  X(52) VALUE                
-017001               'MSG'.                                              
-017002                                                                   
-017010 01 REPORT-DETAIL.                                                 
-017020    05 FILLER                      PIC  X(01) VALUE SPACES.        
-017100    05 WO-CIF-ID                   PIC  X(16) VALUE SPACES.        
-017600    05 WO-LOC-ID                   PIC  ZZZZZZZZ9.                 
-017700    05 FILLER                      PIC  X(02) VALUE SPACES.        
-018000    05 WO-CUST-633                 PIC  X(14) VALUE SPACES.        
-018400    05 WO-CUST-CITY-333-C          PIC  X(11) VALUE SPACES.        
-018800    05 WO-CUST-ST-C                PIC  X(04) VALUE SPACES.        
-019200    05 WO-LOC-NME                  PIC  X(92) VALUE SPACES.        
-019300    05 WO-CDI                      PIC  X(05) VALUE SPACES.        
-019400    05 WO-SSI                      PIC  X(05) VALUE SPACES.        
-019500    05 WO-ISA                      PIC  X(05) VALUE SPACES.        
-019510    05 WO-PATRON                   PIC  X(08) VALUE SPACES.        
-019600    05 WO-ERROR-MESSAGE            PIC  X(52) VALUE SPACES.        
-020400                                                                   
-037000****************************************************************** 
-037100****************************************************************** 
-037200*               P R O C E D U R E  D I V I S I O N               * 
-037300****************************************************************** 
-037400****************************************************************** 
-037500                                                                   
-037600 PROCEDURE DIVISION.                                               
-037700                                                                   
-037800      PERFORM 0000-INITIALIZE THRU 0000-EXIT.                      
-037810                                                                   
-037900      PERFORM 1000-PROCESS    THRU 1000-EXIT                       
-038000        UNTIL W-EOF      = 'Y'.                                    
-038110                                                                   
-038202      PERFORM 9000-STATS      THRU 9000-EXIT.                      
-038204      PERFORM 9999-CLOSE      THRU 9999-EXIT.                      
-038210                                                                   
-038300      GOBACK.                                                      
-038400                                                                   
-038500****************************************************************** 
-038600*  0000-INITIALIZE                                               * 
-038700****************************************************************** 
-038800                                                                   
-038900 0000-INITIALIZE.                                                  
-039200                                                                   
-039210     OPEN OUTPUT OUTPUT-REPORT.                                    
-039220                                                                   
-039300     EXEC SQL                                                      
-039400       SET :W-TIMESTAMP = CURRENT TIMESTAMP                        
-039500     END-EXEC.                                                     
-041000                                                                   
-041001     MOVE 'N' TO W-EOF.                                            
-041002                                                                   
-041010     EVALUATE SQLCODE                                              
-041020       WHEN +0                                                     
-041040         MOVE W-TIMESTAMP(6:2)  TO WO-MONTH                        
-041041         MOVE W-TIMESTAMP(9:2)  TO WO-DAY                          
-041042         MOVE W-TIMESTAMP(1:4)  TO WO-YEAR                         
-041043         MOVE W-TIMESTAMP(12:2) TO WO-HOUR                         
-041044         MOVE W-TIMESTAMP(15:2) TO WO-MINUTE                       
-041045        CONTINUE                                                   
-041050       WHEN OTHER                                                  
-041051         MOVE 'Y' TO W-EOF                                         
-041052         MOVE SQLCODE TO WD-SQL-CODE                               
-041060         DISPLAY WD-SQL-CODE ' ERROR ON SET TIMESTAMP'             
-041097     END-EVALUATE.                                                 
-041099                                                                   
-041136     IF W-EOF = 'N'                                                
-041137       PERFORM 0500-OPEN-CURSOR THRU 0500-EXIT                     
-041138     END-IF.                                                       
-041139                                                                   
-041140     IF W-EOF = 'N'                                                
-041141       PERFORM 0700-FETCH       THRU 0700-EXIT                     
-041142     END-IF.                                                       
-041143                                                                   
-041144     IF W-EOF = 'N'                                                
-041145       WRITE OUTPUT-REPORT-REC FROM REPORT-HEADER-1                
-041146       WRITE OUTPUT-REPORT-REC FROM REPORT-HEADER-2                
-041147       WRITE OUTPUT-REPORT-REC FROM BLANK-LINE                     
-041149       WRITE OUTPUT-REPORT-REC FROM REPORT-HEADER-3                
-041150     END-IF.                                                       
-041151                                                                   
-041160 0000-EXIT.                                                        
-041200      EXIT.                                                        
-041300                                                                   
-045773****************************************************************** 
-045774* 0500-OPEN-CURSOR                                               * 
-045775****************************************************************** 
-045776                                                                   
-045777 0500-OPEN-CURSOR.                                                 
-045778                                                                   
-045779     EXEC SQL                                                      
-045780       OPEN SUBLOCATION                                            
-045781     END-EXEC.                                                     
-045782                                                                   
-045783     EVALUATE SQLCODE                                              
-045784       WHEN +0                                                     
-045785         CONTINUE                                                  
-045786       WHEN OTHER                                                  
-045787         MOVE 'Y' TO W-EOF                                         
-045788         MOVE SQLCODE TO WD-SQL-CODE                               
-045789         DISPLAY WD-SQL-CODE ' ERROR ON OPEN CURSOR'               
-045790     END-EVALUATE.                                                 
-045791                                                                   
-045792 0500-EXIT.                                                        
-045793      EXIT.                                                        
-045794                                                                   
-045795****************************************************************** 
-045796* 0700-FETCH                                                     * 
-045797****************************************************************** 
-045798                                                                   
-045799 0700-FETCH.                                                       
-045800                                                                   
-045801     EXEC SQL                                                      
-045802       FETCH SUBLOCATION                                           
-045803        INTO :W-CIF-ID                                             
-045804            ,:W-CIF-SUB-LOCN-SFX-C                                 
-045833     END-EXEC.                                                     
-045834                                                                   
-045835     EVALUATE SQLCODE                                              
-045836       WHEN +0                                                     
-045837         ADD 1 TO W-PROCESSED-CNT                                  
-045838       WHEN +100                                                   
-045839         MOVE 'Y' TO W-EOF                                         
-045840       WHEN OTHER                                                  
-045841         MOVE 'Y' TO W-EOF                                         
-045842         MOVE SQLCODE TO WD-SQL-CODE                               
-045843         DISPLAY WD-SQL-CODE ' ERROR ON FETCH CURSOR'              
-045844     END-EVALUATE.                                                 
-045845                                                                   
-045846 0700-EXIT.                                                        
-045847      EXIT.                                                        
-045848                                                                   
-045860****************************************************************** 
-045861* 1000-PROCESS                                                   * 
-045862****************************************************************** 
-045863                                                                   
-045864 1000-PROCESS.                                                     
-045865                                                                   
-045866     INITIALIZE CLCSLALM-PARMS.                                    
-045893                                                                   
-045900     MOVE W-CIF-ID             TO CLCSLALM-CIF-ID.                 
-045901     MOVE W-CIF-SUB-LOCN-SFX-C TO CLCSLALM-CIF-SUB-LOCN-SFX-C.     
-045906                                                                   
-045907     CALL W-CLCSLALM USING CLCSLALM-PARMS.                         
-045910                                                                   
-045918     IF CLCSLALM-SUCCESSFUL                                        
-045920       ADD 1 TO W-LOC-MERGED-CNT                                   
-045922       PERFORM 2000-REPORT THRU 2000-EXIT                          
-045962     ELSE                                                          
-045963       ADD  1                           TO W-ERRORS-CNT            
-045964       MOVE CLCSLALM-ERROR-MESSAGE      TO WO-ERROR-MESSAGE        
-045965                                                                   
-045966       EVALUATE TRUE                                               
-045967         WHEN CLCSLALM-DB2-CONNECT                                 
-045968           ADD 1 TO W-DB2-CONNECT                                  
-045969                                                                   
-045970         WHEN CLCSLALM-NO-CANDIDATE-FOUND                          
-045971           ADD 1 TO W-NO-CANDIDATE-FOUND                           
-045972                                                                   
-045973         WHEN CLCSLALM-ADR-ALREADY-EXISTS                          
-045974           ADD 1 TO W-ADR-ALREADY-EXISTS                           
-045975                                                                   
-045976         WHEN CLCSLALM-ADR-NOT-FOUND                               
-045977           ADD 1 TO W-ADR-NOT-FOUND                                
-045978                                                                   
-045979         WHEN CLCSLALM-PARENT-LOC-MISSING                          
-045980           ADD 1 TO W-PARENT-LOC-MISSING                           
-045981                                                                   
-045982         WHEN CLCSLALM-EXPIRE-VERSION                              
-045983           ADD 1 TO W-EXPIRE-VERSION                               
-045984                                                                   
-045985         WHEN CLCSLALM-LOOKUP-PARENT-CIF                           
-045986           ADD 1 TO W-LOOKUP-PARENT-CIF                            
-045987                                                                   
-045988         WHEN CLCSLALM-INSERT-MERGED-VRSN                          
-045989           ADD 1 TO W-INSERT-MERGED-VRSN                           
-045990                                                                   
-045991         WHEN CLCSLALM-ADDR-ADD-FAILURE                            
-045992           ADD 1 TO W-ADDR-ADD-FAILURE                             
-045993       END-EVALUATE                                                
-045994     END-IF.                                                       
-045995                                                                   
-045996     IF CLCSLALM-LOC-FOUND = 'Y'                                   
-045997       ADD 1 TO W-LOC-FOUND-CNT                                    
-045998     ELSE                                                          
-045999       ADD 1 TO W-LOC-NOT-FOUND-CNT                                
-046000     END-IF.                                                       
-046141                                                                   
-046142     PERFORM 1100-CLEAR-VARIABLES THRU 1100-EXIT.                  
-046143                                                                   
-046144     PERFORM 0700-FETCH           THRU 0700-EXIT.                  
-046145                                                                   
-046146 1000-EXIT.                                                        
-046147      EXIT.                                                        
-046150                                                                   
-046932****************************************************************** 
-046933* 1100-CLEAR-VARIABLES                                           * 
-046934****************************************************************** 
-046935                                                                   
-046936 1100-CLEAR-VARIABLES.                                             
-046937                                                                   
-046938     MOVE 0      TO WO-LOC-ID                                      
-046941                    CLCSLALM-MERGE-LOC-ID                          
-046942                    CLCSLALM-MERGE-CO-ID                           
-046943                    CLCSLALM-SQLCODE.                              
-046947                                                                   
-046948     MOVE SPACES TO W-CIF-ID                                       
-046949                    W-CIF-SUB-LOCN-SFX-C                           
-046950                    WO-CIF-ID                                      
-046953                    WO-CUST-633                                    
-046954                    WO-CUST-CITY-333-C                             
-046955                    WO-CUST-ST-C                                   
-046956                    WO-LOC-NME                                     
-046957                    WO-CDI                                         
-046958                    WO-SSI                                         
-046959                    WO-ISA                                         
-046960                    WO-PATRON                                      
-046961                    WO-ERROR-MESSAGE                               
-046970                    CLCSLALM-LOC-NME                               
-046971                    CLCSLALM-CUST-633-ID                           
-046972                    CLCSLALM-CUST-CITY-333-C                       
-046973                    CLCSLALM-CUST-ST-C                             
-046974                    CLCSLALM-LOC-FOUND                             
-046975                    CLCSLALM-ERROR-MESSAGE.                        
-046992                                                                   
-046993 1100-EXIT.                                                        
-046994      EXIT.                                                        
-046995                                                                   
-046996****************************************************************** 
-046997* 2000-REPORT                                                    * 
-046998****************************************************************** 
-046999                                                                   
-047000 2000-REPORT.                                                      
-047014                                                                   
-047015     MOVE CLCSLALM-CIF-ID             TO WO-CIF-ID(1:9).           
-047016     MOVE '-'                         TO WO-CIF-ID(10:1).          
-047017     MOVE CLCSLALM-CIF-SUB-LOCN-SFX-C TO WO-CIF-ID(11:4).          
-047018     MOVE CLCSLALM-MERGE-LOC-ID       TO WO-LOC-ID                 
-047019     MOVE CLCSLALM-LOC-NME            TO WO-LOC-NME                
-047020     MOVE CLCSLALM-CUST-633-ID        TO WO-CUST-633               
-047021     MOVE CLCSLALM-CUST-CITY-333-C    TO WO-CUST-CITY-333-C        
-047022     MOVE CLCSLALM-CUST-ST-C          TO WO-CUST-ST-C              
-047023     MOVE 'Merged'                    TO WO-ERROR-MESSAGE          
-047030                                                                   
-047031     MOVE 0 TO W-COUNT.                                            
-047032                                                                   
-047033     EXEC SQL                                                      
-047034       SELECT COUNT(*)                                             
-047035         INTO :W-COUNT                                             
-047036         FROM CM.TDEST_INST                                        
-047037        WHERE CUST_633 =:CLCSLALM-CUST-633-ID                      
-047038          AND DEST_333 =:CLCSLALM-CUST-CITY-333-C                  
-047039          AND DEST_ST  =:CLCSLALM-CUST-ST-C                        
-047040     END-EXEC.                                                     
-047041                                                                   
-047042     IF W-COUNT > 0                                                
-047043       MOVE 'Y' TO WO-CDI                                          
-047044     ELSE                                                          
-047045       MOVE 'N' TO WO-CDI                                          
-047046     END-IF.                                                       
-047047                                                                   
-047052     MOVE 0 TO W-COUNT.                                            
-047053                                                                   
-047054     EXEC SQL                                                      
-047055       SELECT COUNT(*)                                             
-047056         INTO :W-COUNT                                             
-047057         FROM CM.TCUST_SSI                                         
-047058        WHERE CUST_633 =:CLCSLALM-CUST-633-ID                      
-047059          AND DEST_333 =:CLCSLALM-CUST-CITY-333-C                  
-047060          AND DEST_ST  =:CLCSLALM-CUST-ST-C                        
-047061     END-EXEC.                                                     
-047062                                                                   
-047063     IF W-COUNT > 0                                                
-047064       MOVE 'Y' TO WO-SSI                                          
-047065     ELSE                                                          
-047066       MOVE 'N' TO WO-SSI                                          
-047067     END-IF.                                                       
-047072                                                                   
-047073     MOVE 0 TO W-COUNT.                                            
-047074                                                                   
-047075     EXEC SQL                                                      
-047076       SELECT COUNT(*)                                             
-047077         INTO :W-COUNT                                             
-047078         FROM CM.TPATRON                                           
-047079        WHERE CO_LOCN_N =:CLCSLALM-MERGE-LOC-ID                    
-047080     END-EXEC.                                                     
-047081                                                                   
-047082     IF W-COUNT > 0                                                
-047083       MOVE 'Y' TO WO-PATRON                                       
-047084     ELSE                                                          
-047085       MOVE 'N' TO WO-PATRON                                       
-047086     END-IF.                                                       
-047087                                                                   
-047088     MOVE 0 TO W-COUNT.                                            
-047089                                                                   
-047090     EXEC SQL                                                      
-047091       SELECT COUNT(*)                                             
-047092         INTO :W-COUNT                                             
-047093         FROM CL.TCLF_OPR_ASP                                      
-047094        WHERE CO_LOCN_N       =:CLCSLALM-MERGE-LOC-ID              
-047095          AND OPR_ASP_EFF_TS <=:W-TIMESTAMP                        
-047096          AND EXP_TS         >=:W-TIMESTAMP                        
-047097     END-EXEC.                                                     
-047098                                                                   
-047099     IF W-COUNT > 0                                                
-047100       MOVE 'Y' TO WO-ISA                                          
-047101     ELSE                                                          
-047102       MOVE 'N' TO WO-ISA                                          
-047103     END-IF.                                                       
-047108                                                                   
-047109     WRITE OUTPUT-REPORT-REC FROM REPORT-DETAIL.                   
-047110                                                                   
-047111 2000-EXIT.                                                        
-047112      EXIT.                                                        
-047113                                                                   
-047114****************************************************************** 
-047115* 9000-STATS                                                     * 
-047116****************************************************************** 
-047117                                                                   
-047118 9000-STATS.                                                       
-047119                                                                   
-047120     MOVE W-PROCESSED-CNT      TO W-PROCESSED-CNT-D.               
-047121     MOVE W-LOC-FOUND-CNT      TO W-LOC-FOUND-CNT-D.               
-047122     MOVE W-LOC-NOT-FOUND-CNT  TO W-LOC-NOT-FOUND-CNT-D.           
-047123     MOVE W-LOC-MERGED-CNT     TO W-LOC-MERGED-CNT-D.              
-047124     MOVE W-ERRORS-CNT         TO W-ERRORS-CNT-D.                  
-047125     MOVE W-DB2-CONNECT        TO W-DB2-CONNECT-D.                 
-047126     MOVE W-NO-CANDIDATE-FOUND TO W-NO-CANDIDATE-FOUND-D.          
-047127     MOVE W-ADR-ALREADY-EXISTS TO W-ADR-ALREADY-EXISTS-D.          
-047128     MOVE W-ADR-NOT-FOUND      TO W-ADR-NOT-FOUND-D.               
-047129     MOVE W-PARENT-LOC-MISSING TO W-PARENT-LOC-MISSING-D.          
-047130     MOVE W-EXPIRE-VERSION     TO W-EXPIRE-VERSION-D.              
-047131     MOVE W-LOOKUP-PARENT-CIF  TO W-LOOKUP-PARENT-CIF-D.           
-047132     MOVE W-INSERT-MERGED-VRSN TO W-INSERT-MERGED-VRSN-D.          
-047133     MOVE W-ADDR-ADD-FAILURE   TO W-ADDR-ADD-FAILURE-D.            
-047134                                                                   
-047135     DISPLAY 'ADR Candidates          : ' W-PROCESSED-CNT-D.       
-047136     DISPLAY 'Dummy Location Found    : ' W-LOC-FOUND-CNT-D.       
-047137     DISPLAY 'Dummy Location Not Found: ' W-LOC-NOT-FOUND-CNT-D.   
-047138     DISPLAY 'ADR Merged with Location: ' W-LOC-MERGED-CNT-D.      
-047139     DISPLAY 'Number of errors        : ' W-ERRORS-CNT-D.          
-047140     DISPLAY '  DB2 Connection        : ' W-DB2-CONNECT-D.         
-047141     DISPLAY '  No Candidate Found    : ' W-NO-CANDIDATE-FOUND-D.  
-047142     DISPLAY '  ADR Already Exists    : ' W-ADR-ALREADY-EXISTS-D.  
-047143     DISPLAY '  ADR Not Found         : ' W-ADR-NOT-FOUND-D.       
-047144     DISPLAY '  Parent Loc Missing    : ' W-PARENT-LOC-MISSING-D.  
-047145     DISPLAY '  Expire Version        : ' W-EXPIRE-VERSION-D.      
-047146     DISPLAY '  Lookup Parent CIF     : ' W-LOOKUP-PARENT-CIF-D.   
-047147     DISPLAY '  Insert Merged Version : ' W-INSERT-MERGED-VRSN-D.  
-047148     DISPLAY '  Address Add Failure   : ' W-ADDR-ADD-FAILURE-D.    
-047149                                                                   
-047150 9000-EXIT.                                                        
-047151      EXIT.                                                        
-047152                                                                   
-047153****************************************************************** 
-047154* 9999-CLOSE                                                     * 
-047155****************************************************************** 
-047156                                                                   
-047157 9999-CLOSE.                                                       
-047158                                                                   
-047159     EXEC SQL                                                      
-047160       CLOSE SUBLOCATION                                           
-047161     END-EXEC                                                      
-047162                                                                   
-047163     CLOSE OUTPUT-REPORT.                                          
-047164                                                                   
-047165 9999-EXIT.                                                        
-047170      EXIT.                                                        
-047200                                                                   
-086500****************************************************************** 
-086600****************************************************************** 
-086700*                   E N D   O F   P R O G R A M                  * 
-086800****************************************************************** 
-086900****************************************************************** 
+001605                                                                   
+001607     SELECT OUTPUT-REPORT ASSIGN TO UT-S-REPORT.
+001608     SELECT EXCEPTION-REPORT ASSIGN TO UT-S-EXCPRPT.
+001609     SELECT OPTIONAL PARM-FILE ASSIGN TO UT-S-PARM
+001610         FILE STATUS IS WS-PARM-FILE-STATUS.
+001611     SELECT CHECKPOINT-FILE ASSIGN TO UT-S-CHKPT.
+001612     SELECT AUDIT-FILE ASSIGN TO UT-S-AUDIT.
+001613     SELECT PATRON-EXTRACT ASSIGN TO UT-S-PEXTRCT.
+001614
+001615 DATA DIVISION.
+001616 FILE SECTION.
+001617
+001618 FD  OUTPUT-REPORT
+001619     RECORDING MODE IS F
+001620     RECORD CONTAINS 300 CHARACTERS
+001621     LABEL RECORDS ARE STANDARD
+001622     BLOCK CONTAINS 0 RECORDS.
+001623
+001624 01  OUTPUT-REPORT-REC                PIC  X(300).
+001625 
+001626****************************************************************
+001627*  EXCEPTION REPORT - ONE LINE PER SUBLOCATION CLCSLALM COULD   *
+001628*  NOT FIND A MERGE CANDIDATE FOR (REQ 000)                     *
+001629****************************************************************
+001630  FD  EXCEPTION-REPORT
+001631      RECORDING MODE IS F
+001632      RECORD CONTAINS 200 CHARACTERS
+001633      LABEL RECORDS ARE STANDARD
+001634      BLOCK CONTAINS 0 RECORDS.
+001635 
+001636  01  EXCEPTION-REPORT-REC            PIC  X(200).
+001637 
+001638****************************************************************
+001639*  RUN-CONTROL PARM FILE - RESTART KEY, SELECTIVE-RUN FILTERS, *
+001640*  SIMULATE AND TREND-REPORT SWITCHES (REQ 001/002/005/009)    *
+001641****************************************************************
+001642  FD  PARM-FILE
+001643      RECORDING MODE IS F
+001644      RECORD CONTAINS 80 CHARACTERS
+001645      LABEL RECORDS ARE STANDARD
+001646      BLOCK CONTAINS 0 RECORDS.
+001647 
+001648  01  PARM-FILE-REC.
+001649      05 PARM-RESTART-IND            PIC  X(01).
+001650      05 PARM-RESTART-CIF-ID         PIC  X(09).
+001651      05 PARM-RESTART-CIF-SFX        PIC  X(04).
+001652      05 PARM-SELECT-CIF-ID          PIC  X(09).
+001653      05 PARM-SELECT-EFF-FROM        PIC  X(10).
+001654      05 PARM-SELECT-EFF-TO          PIC  X(10).
+001655      05 PARM-SIMULATE-IND           PIC  X(01).
+001656      05 PARM-TREND-REPORT-IND       PIC  X(01).
+001657      05 FILLER                      PIC  X(35).
+001658 
+001659****************************************************************
+001660*  CHECKPOINT/RESTART FILE - LAST COMMITTED CIF-ID/SFX WRITTEN *
+001661*  EVERY WS-CHECKPOINT-INTERVAL FETCHES (REQ 001)              *
+001662****************************************************************
+001663  FD  CHECKPOINT-FILE
+001664      RECORDING MODE IS F
+001665      RECORD CONTAINS 40 CHARACTERS
+001666      LABEL RECORDS ARE STANDARD
+001667      BLOCK CONTAINS 0 RECORDS.
+001668 
+001669  01  CHECKPOINT-FILE-REC.
+001670      05 CKPT-CIF-ID                 PIC  X(09).
+001671      05 CKPT-CIF-SFX                PIC  X(04).
+001672      05 CKPT-TIMESTAMP              PIC  X(26).
+001673      05 FILLER                      PIC  X(01).
+001674 
+001675****************************************************************
+001676*  AUDIT TRAIL OF AUTOMATIC MERGES PERFORMED BY THIS JOB        *
+001677*  (REQ 006)                                                   *
+001678****************************************************************
+001679  FD  AUDIT-FILE
+001680      RECORDING MODE IS F
+001681      RECORD CONTAINS 80 CHARACTERS
+001682      LABEL RECORDS ARE STANDARD
+001683      BLOCK CONTAINS 0 RECORDS.
+001684 
+001685  01  AUDIT-FILE-REC.
+001686      05 AUD-CIF-ID                  PIC  X(09).
+001687      05 AUD-CIF-SFX                 PIC  X(04).
+001688      05 AUD-LOC-ID                  PIC  9(09).
+001689      05 AUD-CO-ID                   PIC  9(09).
+001690      05 AUD-TIMESTAMP                PIC  X(26).
+001691      05 AUD-PROGRAM                 PIC  X(08).
+001692      05 FILLER                      PIC  X(15).
+001693 
+001694****************************************************************
+001695*  PATRON-IMPACT EXTRACT FOR PATRON SYSTEMS TEAM - ONE ROW PER *
+001696*  MERGE WHERE THE OLD SUBLOCATION HAD AN ACTIVE PATRON        *
+001697*  ASSIGNMENT (REQ 007)                                       *
+001698****************************************************************
+001699  FD  PATRON-EXTRACT
+001700      RECORDING MODE IS F
+001701      RECORD CONTAINS 40 CHARACTERS
+001702      LABEL RECORDS ARE STANDARD
+001703      BLOCK CONTAINS 0 RECORDS.
+001704 
+001705  01  PATRON-EXTRACT-REC.
+001706      05 PEX-CIF-ID                  PIC  X(09).
+001707      05 PEX-OLD-CIF-SFX             PIC  X(04).
+001708      05 PEX-NEW-LOC-ID              PIC  9(09).
+001709      05 PEX-CO-ID                   PIC  9(09).
+001710      05 FILLER                      PIC  X(09).
+001711                                                                   
+001712****************************************************************** 
+001713****************************************************************** 
+001714*                 W O R K I N G   S T O R A G E                  * 
+001715****************************************************************** 
+001716****************************************************************** 
+001717                                                                   
+001718 WORKING-STORAGE SECTION.                                          
+001719                                                                   
+001720 01 WE-EYE-CATCHER                    PIC  X(80) VALUE             
+001721        'WORKING STORAGE FOR CLADRILD BEGINS HERE'.                
+001722                                                                   
+001723 01 WORKING-VARIABLES.                                             
+001724    05 W-TIMESTAMP                    PIC  X(26) VALUE SPACES.     
+001725    05 W-PROGRAM                      PIC  X(08) VALUE 'CLADRILD'. 
+001726    05 W-CLCSLALM                     PIC  X(08) VALUE 'CLCSLALM'. 
+001727    05 W-EOF                          PIC  X(01) VALUE 'N'.        
+001728    05 W-COUNT                        PIC S9(06) COMP VALUE 0.     
+001729    05 W-NULL-ULT-PARENT              PIC S9(04) COMP.
+001730    05 W-NULL-IMM-PARENT              PIC S9(04) COMP.
+001731
+001732*  RUN WINDOW, USED FOR THE CONTROL-TOTAL RECONCILIATION AND     *
+001733*  FOR THE RUN-HISTORY ROW WRITTEN AT THE END OF 9000-STATS      *
+001734    05 W-RUN-START-TS                 PIC  X(26) VALUE SPACES.
+001735    05 W-RUN-END-TS                   PIC  X(26) VALUE SPACES.
+001736    05 W-DB-MERGED-CNT                PIC  9(09) VALUE 0.
+001737    05 W-DB-MERGED-CNT-D              PIC  ZZZ,ZZZ,ZZ9.
+001738    05 W-RECON-MSG                    PIC  X(60) VALUE SPACES.
+001739
+001740*  HIERARCHY-INTEGRITY COUNTERS, PRINTED BY 9000-STATS           *
+001741    05 WS-ULT-PARENT-ID               PIC S9(09) USAGE COMP.
+001742    05 WS-IMD-PARENT-ID               PIC S9(09) USAGE COMP.
+001743    05 WS-ULT-PARENT-NULL-IND         PIC S9(04) USAGE COMP.
+001744    05 WS-IMD-PARENT-NULL-IND         PIC S9(04) USAGE COMP.
+001745    05 WS-TARGET-LOC-NOT-FOUND        PIC  X(01) VALUE 'N'.
+001746    05 W-NULL-ULT-PARENT-D            PIC  ZZZ,ZZ9.
+001747    05 W-NULL-IMM-PARENT-D            PIC  ZZZ,ZZ9.
+001748 01 WORKING-COUNTERS.                                              
+001749    05 W-PROCESSED-CNT                PIC  9(06) VALUE 0.          
+001750    05 W-PROCESSED-CNT-D              PIC  ZZZ,ZZ9.                
+001751    05 W-LOC-FOUND-CNT                PIC  9(06) VALUE 0.          
+001752    05 W-LOC-FOUND-CNT-D              PIC  ZZZ,ZZ9.                
+001753    05 W-LOC-NOT-FOUND-CNT            PIC  9(06) VALUE 0.          
+001754    05 W-LOC-NOT-FOUND-CNT-D          PIC  ZZZ,ZZ9.                
+001755    05 W-LOC-MERGED-CNT               PIC  9(06) VALUE 0.          
+001756    05 W-LOC-MERGED-CNT-D             PIC  ZZZ,ZZ9.                
+001757                                                                   
+001758    05 W-ERRORS-CNT                   PIC  9(06) VALUE 0.          
+001759    05 W-ERRORS-CNT-D                 PIC  ZZZ,ZZ9.                
+001760    05 W-DB2-CONNECT                  PIC  9(06) VALUE 0.          
+001761    05 W-DB2-CONNECT-D                PIC  ZZZ,ZZ9.                
+001762    05 W-NO-CANDIDATE-FOUND           PIC  9(06) VALUE 0.          
+001763    05 W-NO-CANDIDATE-FOUND-D         PIC  ZZZ,ZZ9.                
+001764    05 W-ADR-ALREADY-EXISTS           PIC  9(06) VALUE 0.          
+001765    05 W-ADR-ALREADY-EXISTS-D         PIC  ZZZ,ZZ9.                
+001766    05 W-ADR-NOT-FOUND                PIC  9(06) VALUE 0.          
+001767    05 W-ADR-NOT-FOUND-D              PIC  ZZZ,ZZ9.                
+001768    05 W-PARENT-LOC-MISSING           PIC  9(06) VALUE 0.          
+001769    05 W-PARENT-LOC-MISSING-D         PIC  ZZZ,ZZ9.                
+001770    05 W-EXPIRE-VERSION               PIC  9(06) VALUE 0.          
+001771    05 W-EXPIRE-VERSION-D             PIC  ZZZ,ZZ9.                
+001772    05 W-LOOKUP-PARENT-CIF            PIC  9(06) VALUE 0.          
+001773    05 W-LOOKUP-PARENT-CIF-D          PIC  ZZZ,ZZ9.                
+001774    05 W-INSERT-MERGED-VRSN           PIC  9(06) VALUE 0.          
+001775    05 W-INSERT-MERGED-VRSN-D         PIC  ZZZ,ZZ9.                
+001776    05 W-ADDR-ADD-FAILURE             PIC  9(06) VALUE 0.          
+001777    05 W-ADDR-ADD-FAILURE-D           PIC  ZZZ,ZZ9.                
+001778                                                                   
+001779 01 SUBLOCATION-VARIABLES.
+001780    05 W-CIF-ID                       PIC  X(09) VALUE SPACES.
+001781    05 W-CIF-SUB-LOCN-SFX-C           PIC  X(04) VALUE SPACES.
+001782
+001783******************************************************************
+001784*  CHECKPOINT/RESTART, SELECTIVE-RUN, AND SIMULATE PARAMETERS    *
+001785*  LOADED FROM PARM-FILE IN 0000-INITIALIZE                      *
+001786******************************************************************
+001787 01 PARM-VARIABLES.
+001788   05 WS-TREND-EOF                   PIC  X(01) VALUE 'N'.
+001789    05 WS-PARM-EOF                    PIC  X(01) VALUE 'N'.
+001790    05 WS-PARM-FILE-STATUS            PIC  X(02) VALUE '00'.
+001791    05 WS-PARM-RESTART-IND            PIC  X(01) VALUE 'N'.
+001792       88 WS-RESTART-MODE                     VALUE 'Y'.
+001793    05 WS-PARM-RESTART-CIF-ID         PIC  X(09) VALUE SPACES.
+001794    05 WS-PARM-RESTART-CIF-SFX        PIC  X(04) VALUE SPACES.
+001795    05 WS-PARM-SELECT-CIF-ID          PIC  X(09) VALUE SPACES.
+001796    05 WS-PARM-SELECT-EFF-FROM        PIC  X(26) VALUE SPACES.
+001797    05 WS-PARM-SELECT-EFF-TO          PIC  X(26) VALUE SPACES.
+001798    05 WS-PARM-SIMULATE-IND           PIC  X(01) VALUE 'N'.
+001799       88 WS-SIMULATE-MODE                    VALUE 'Y'.
+001800    05 WS-PARM-TREND-REPORT-IND       PIC  X(01) VALUE 'N'.
+001801       88 WS-TREND-REPORT-REQUESTED           VALUE 'Y'.
+001802
+001803******************************************************************
+001804*  CHECKPOINT/RESTART CONTROL                                    *
+001805******************************************************************
+001806 01 CHECKPOINT-VARIABLES.
+001807    05 WS-CHECKPOINT-INTERVAL         PIC  9(06) VALUE 1000.
+001808    05 WS-FETCH-SINCE-CKPT            PIC  9(06) VALUE 0.
+001809
+001810****************************************************************** 
+001811* SQL ERROR HANDLING VARIABLES                                   * 
+001812****************************************************************** 
+001813                                                                   
+001814 01 ERROR-CODE.                                                    
+001815    05 WD-SQL-CODE                    PIC  9(09) VALUE ZERO.       
+001816    05 WD-ABEND-CODE                  PIC  9(04) VALUE ZERO.       
+001817    05 WD-ERROR-MSG                   PIC  X(80) VALUE SPACES.     
+001818    05 WD-RETURN-CODE                 PIC ---------9.              
+001819    05 WD-DISPLAY-CODE REDEFINES                                   
+001820       WD-RETURN-CODE                 PIC  X(10).                  
+001821    05 WD-DB2-RETURN                  PIC S9(09) COMP VALUE +0.    
+001822       88 DB2-OK                          VALUE   +0.              
+001823       88 DB2-ERROR                       VALUE -999 THRU   -1     
+001824                                                  +1 THRU  +99     
+001825                                                +101 THRU +999.    
+001826    05 DSNTIAR                        PIC  X(08) VALUE 'DSNTIAR'.  
+001827    05 DSNTIAR-AREA.                                               
+001828       10 DSNTIAR-ERROR-LEN           PIC S9(04) COMP VALUE +960.  
+001829       10 DSNTIAR-ERROR-TEXT                                       
+001830                     OCCURS 8 TIMES   PIC  X(120).                 
+001831    05 DSNTIAR-ERROR-TEXT-LEN         PIC S9(09) COMP VALUE +120.  
+001832                                                                   
+001833 01 MESSAGES.                                                      
+001834    05 WM-DB2-BAD-MESSAGE.                                         
+001835       10 FILLER                      PIC  X(20) VALUE             
+001836                                          'DB2 ACCESS ERROR ON '.  
+001837       10 DB2-ACTION                  PIC  X(08).                  
+001838       10 FILLER                      PIC  X(03) VALUE 'OF '.      
+001839       10 DB2-TABLE                   PIC  X(25).                  
+001840                                                                   
+001841****************************************************************** 
+001842*  COPY VARIABLES                                                * 
+001843****************************************************************** 
+001844                                                                   
+001845 COPY CLFM060B.                                                    
+001846                                                                   
+001847 COPY CLF0060B.                                                    
+001848                                                                   
+001849 COPY CLCSLALB.                                                    
+001850                                                                   
+001851                                                                   
+001852****************************************************************** 
+001853*  DCLGENS                                                       * 
+001854****************************************************************** 
+001855                                                                   
+001856     EXEC SQL                                                      
+001857        INCLUDE CLF0060                                            
+001858     END-EXEC.                                                     
+001859                                                                   
+001860****************************************************************** 
+001861* DCLGEN TABLE(CL.TCLF_CO_LOCN_DTL)                              * 
+001862*        LIBRARY(PLX1.WORK.BNSF.DCLGENS(CLF0060))                * 
+001863*        ACTION(REPLACE)                                         * 
+001864*        LANGUAGE(COBOL)                                         * 
+001865*        APOST                                                   * 
+001866*        DBCSDELIM(NO)                                           * 
+001867* ....IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   * 
+001868****************************************************************** 
+001869     EXEC SQL DECLARE CL.TCLF_CO_LOCN_DTL TABLE                    
+001870     ( LOC_ID                         INTEGER NOT NULL,            
+001871       CO_LOCN_EFF_TS                 TIMESTAMP NOT NULL,          
+001872       ULT_PRNT_CO_LOCN_N             INTEGER,                     
+001873       IMD_PRNT_CO_LOCN_N             INTEGER,                     
+001874       NMFTA_SPL_C                    CHAR(09) NOT NULL,           
+001875       NMFTA_SPL_SFX_C                CHAR(03) NOT NULL,           
+001876       EXP_TS                         TIMESTAMP NOT NULL,          
+001877       LST_MAINT_TS                   TIMESTAMP NOT NULL,          
+001878       LST_MAINT_USER_ID              CHAR(08) NOT NULL,           
+001879       LOC_NM                         CHAR(90) NOT NULL,           
+001880       MAILING_ADV_BAR_C              CHAR(02) NOT NULL,           
+001881       MAILING_CHK_DIGIT              CHAR(01) NOT NULL,           
+001882       BOL_FAX_BK_N                   CHAR(12) NOT NULL,           
+001883       BOL_FAX_CNFRM_TXT              CHAR(40) NOT NULL,           
+001884       BOL_FAX_CNFRM_C                CHAR(01) NOT NULL,           
+001885       BOL_RELS_C                     CHAR(01) NOT NULL,           
+001886       BL_WC_EDI_IND                  CHAR(01) NOT NULL,           
+001887       RLINC_CUST_EDI_ID              CHAR(04) NOT NULL,           
+001888       DIALIN_CUST_EDI_ID             CHAR(12) NOT NULL,           
+001889       CORP_TP_C                      CHAR(02) NOT NULL,           
+001890       INFO_SRC_C                     CHAR(02) NOT NULL,           
+001891       MAINT_RSN_C                    CHAR(02) NOT NULL,           
+001892       PHYS_SRVC_C                    CHAR(01) NOT NULL,           
+001893       BS_STAT_C                      CHAR(02) NOT NULL,           
+001894       COMMENTS                       CHAR(45) NOT NULL,           
+001895       CO_ID                          INTEGER NOT NULL,            
+001896       CUST_633_ID                    CHAR(12) NOT NULL,           
+001897       CUST_CITY_333_C                CHAR(09) NOT NULL,           
+001898       CUST_ST_C                      CHAR(02) NOT NULL,           
+001899       TRAFF_ACCT_N                   CHAR(11) NOT NULL,           
+001900       MAILING_CNTRY_C                CHAR(03) NOT NULL,           
+001901       MAILING_ST_PRVNC_C             CHAR(02) NOT NULL,           
+001902       MAILING_CNTY_NM                CHAR(30) NOT NULL,           
+001903       MAILING_CITY                   CHAR(30) NOT NULL,           
+001904       MAILING_POSTAL_C               CHAR(09) NOT NULL,           
+001905       MAILING_ADDR_1                 CHAR(35) NOT NULL,           
+001906       MAILING_ADDR_2                 CHAR(35) NOT NULL,           
+001907       MAILING_ADDR_3                 CHAR(35) NOT NULL,           
+001908       PHYS_CNTRY_C                   CHAR(03) NOT NULL,           
+001909       PHYS_ST_PRVNC_C                CHAR(02) NOT NULL,           
+001910       PHYS_CNTY_NM                   CHAR(30) NOT NULL,           
+001911       PHYS_CITY                      CHAR(30) NOT NULL,           
+001912       PHYS_POSTAL_C                  CHAR(09) NOT NULL,           
+001913       PHYS_ADDR_1                    CHAR(35) NOT NULL,           
+001914       PHYS_ADDR_2                    CHAR(35) NOT NULL,           
+001915       PHYS_ADDR_3                    CHAR(35) NOT NULL,           
+001916       CIF_ID                         CHAR(09) NOT NULL,           
+001917       CIF_ID_TP_C                    CHAR(01) NOT NULL,           
+001918       MRGR_CIF_N                     CHAR(09) NOT NULL,           
+001919       TEMP_PERM_C                    CHAR(02) NOT NULL,           
+001920       CIF_ULT_PRNT_N                 CHAR(09) NOT NULL,           
+001921       CIF_IMD_PRNT_N                 CHAR(09) NOT NULL,           
+001922       ARI_LST_MAINT_DT               DATE NOT NULL,               
+001923       ARI_EFF_DT                     DATE NOT NULL,               
+001924       ARI_EXP_DT                     DATE NOT NULL,               
+001925       NLOC_LOC_ID                    INTEGER NOT NULL,            
+001926       NLOC_CIF_ID                    CHAR(09) NOT NULL,           
+001927       CIF_DOM_PRNT_N                 CHAR(09) NOT NULL,           
+001928       CIF_TAX_ID_QLF                 CHAR(02) NOT NULL,           
+001929       CIF_TAX_ID                     VARCHAR(50) NOT NULL,        
+001930       CIF_MAIL_POSTC                 CHAR(11) NOT NULL,           
+001931       CIF_PHYS_POSTC                 CHAR(11) NOT NULL,           
+001932       CIF_CMNT                       CHAR(30) NOT NULL,           
+001933       DBA_NME_CD                     CHAR(01) NOT NULL,           
+001934       BILL_ADDR_CD                   CHAR(01) NOT NULL,           
+001935       DELY_ADDR_CD                   CHAR(01) NOT NULL,           
+001936       CIF_SUB_CD                     CHAR(04) NOT NULL,           
+001937       NLOC_CIF_SUB_CD                CHAR(04) NOT NULL            
+001938     ) END-EXEC.                                                   
+001939****************************************************************** 
+001940* COBOL DECLARATION FOR TABLE CL.TCLF_CO_LOCN_DTL                * 
+001941****************************************************************** 
+001942 01  CLF0060-REC.                                                  
+001943     10 LOC-ID               PIC S9(09) USAGE COMP.                
+001944     10 CO-LOCN-EFF-TS       PIC  X(26).                           
+001945     10 ULT-PRNT-CO-LOCN-N   PIC S9(09) USAGE COMP.                
+001946     10 IMD-PRNT-CO-LOCN-N   PIC S9(09) USAGE COMP.                
+001947     10 NMFTA-SPL-C          PIC  X(09).                           
+001948     10 NMFTA-SPL-SFX-C      PIC  X(03).                           
+001949     10 EXP-TS               PIC  X(26).                           
+001950     10 LST-MAINT-TS         PIC  X(26).                           
+001951     10 LST-MAINT-USER-ID    PIC  X(08).                           
+001952     10 LOC-NM               PIC  X(90).                           
+001953     10 MAILING-ADV-BAR-C    PIC  X(02).                           
+001954     10 MAILING-CHK-DIGIT    PIC  X(01).                           
+001955     10 BOL-FAX-BK-N         PIC  X(12).                           
+001956     10 BOL-FAX-CNFRM-TXT    PIC  X(40).                           
+001957     10 BOL-FAX-CNFRM-C      PIC  X(01).                           
+001958     10 BOL-RELS-C           PIC  X(01).                           
+001959     10 BL-WC-EDI-IND        PIC  X(01).                           
+001960     10 RLINC-CUST-EDI-ID    PIC  X(04).                           
+001961     10 DIALIN-CUST-EDI-ID   PIC  X(12).                           
+001962     10 CORP-TP-C            PIC  X(02).                           
+001963     10 INFO-SRC-C           PIC  X(02).                           
+001964     10 MAINT-RSN-C          PIC  X(02).                           
+001965     10 PHYS-SRVC-C          PIC  X(01).                           
+001966     10 BS-STAT-C            PIC  X(02).                           
+001967     10 COMMENTS             PIC  X(45).                           
+001968     10 CO-ID                PIC S9(09) USAGE COMP.                
+001969     10 CUST-633-ID          PIC  X(12).                           
+001970     10 CUST-CITY-333-C      PIC  X(09).                           
+001971     10 CUST-ST-C            PIC  X(02).                           
+001972     10 TRAFF-ACCT-N         PIC  X(11).                           
+001973     10 MAILING-CNTRY-C      PIC  X(03).                           
+001974     10 MAILING-ST-PRVNC-C   PIC  X(02).                           
+001975     10 MAILING-CNTY-NM      PIC  X(30).                           
+001976     10 MAILING-CITY         PIC  X(30).                           
+001977     10 MAILING-POSTAL-C     PIC  X(09).                           
+001978     10 MAILING-ADDR-1       PIC  X(35).                           
+001979     10 MAILING-ADDR-2       PIC  X(35).                           
+001980     10 MAILING-ADDR-3       PIC  X(35).                           
+001981     10 PHYS-CNTRY-C         PIC  X(03).                           
+001982     10 PHYS-ST-PRVNC-C      PIC  X(02).                           
+001983     10 PHYS-CNTY-NM         PIC  X(30).                           
+001984     10 PHYS-CITY            PIC  X(30).                           
+001985     10 PHYS-POSTAL-C        PIC  X(09).                           
+001986     10 PHYS-ADDR-1          PIC  X(35).                           
+001987     10 PHYS-ADDR-2          PIC  X(35).                           
+001988     10 PHYS-ADDR-3          PIC  X(35).                           
+001989     10 CIF-ID               PIC  X(09).                           
+001990     10 CIF-ID-TP-C          PIC  X(01).                           
+001991     10 MRGR-CIF-N           PIC  X(09).                           
+001992     10 TEMP-PERM-C          PIC  X(02).                           
+001993     10 CIF-ULT-PRNT-N       PIC  X(09).                           
+001994     10 CIF-IMD-PRNT-N       PIC  X(09).                           
+001995     10 ARI-LST-MAINT-DT     PIC  X(10).                           
+001996     10 ARI-EFF-DT           PIC  X(10).                           
+001997     10 ARI-EXP-DT           PIC  X(10).                           
+001998     10 NLOC-LOC-ID          PIC S9(09) USAGE COMP.                
+001999     10 NLOC-CIF-ID          PIC  X(09).                           
+002000     10 CIF-DOM-PRNT-N       PIC  X(09).                           
+002001     10 CIF-TAX-ID-QLF       PIC  X(02).                           
+002002     10 CIF-TAX-ID.                                                
+002003        49 CIF-TAX-ID-LEN    PIC S9(04) USAGE COMP.                
+002004        49 CIF-TAX-ID-TEXT   PIC  X(50).                           
+002005     10 CIF-MAIL-POSTC       PIC  X(11).                           
+002006     10 CIF-PHYS-POSTC       PIC  X(11).                           
+002007     10 CIF-CMNT             PIC  X(30).                           
+002008     10 DBA-NME-CD           PIC  X(01).                           
+002009     10 BILL-ADDR-CD         PIC  X(01).                           
+002010     10 DELY-ADDR-CD         PIC  X(01).                           
+002011     10 CIF-SUB-CD           PIC  X(04).                           
+002012     10 NLOC-CIF-SUB-CD      PIC  X(04).                           
+002013****************************************************************** 
+002014* THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 62      * 
+002015****************************************************************** 
+002016                                                                   
+002017                                                                   
+002018****************************************************************** 
+002019*  SQL COMMUNICATIONS AREA                                       * 
+002020****************************************************************** 
+002021                                                                   
+002022     EXEC SQL                                                      
+002023        INCLUDE SQLCA                                              
+002024     END-EXEC.                                                     
+002025                                                                   
+002026                                                                   
+002027****************************************************************** 
+002028*  SQL CURSORS                                                   * 
+002029****************************************************************** 
+002030                                                                   
+002031* pull all potential sublocations                                  
+002032     EXEC SQL                                                      
+002033       DECLARE SUBLOCATION CURSOR FOR                              
+002034        SELECT A.CIF_ID                                            
+002035              ,A.CIF_SUB_LOCN_SFX_C                                
+002036                                                                   
+002037          FROM CL.TCLF_CO_LOCN_ADDR A                              
+002038              ,CL.TCLF_CO_CIF_DTL B                                
+002039                                                                   
+002040         WHERE A.CO_LOCN_N       = B.LOC_ID                        
+002041           AND B.CIF_APP_CD      = 'Y'                             
+002042           AND (A.CIF_SUB_LOCN_SFX_C > '    ' AND                  
+002043                A.CIF_SUB_LOCN_SFX_C > '0000'  )                   
+002044           AND A.ADDR_EFF_TS    <= :W-TIMESTAMP                    
+002045           AND A.EXP_TS         >= :W-TIMESTAMP                    
+002046           AND B.CO_LOCN_EFF_TS <= :W-TIMESTAMP                    
+002047           AND B.EXP_TS         >= :W-TIMESTAMP                    
+002048           AND NOT EXISTS
+002049
+002050                (SELECT C.LOC_ID
+002051                   FROM CL.TCLF_CO_LOCN_DTL C
+002052                   WHERE A.CIF_ID            =  C.CIF_ID
+002053                   AND A.CIF_SUB_LOCN_SFX_C  =  C.CIF_SUB_CD
+002054                   AND C.CO_LOCN_EFF_TS      <= :W-TIMESTAMP
+002055                   AND C.EXP_TS              >= :W-TIMESTAMP
+002056                       )
+002057*          SELECTIVE-RUN FILTERS (REQ 002) - A BLANK PARM VALUE
+002058*          LEAVES THE FILTER A NO-OP SO A NORMAL UNFILTERED RUN
+002059*          BEHAVES EXACTLY AS BEFORE.
+002060           AND (:WS-PARM-SELECT-CIF-ID   = ' '
+002061                OR A.CIF_ID               = :WS-PARM-SELECT-CIF-ID)
+002062           AND (:WS-PARM-SELECT-EFF-FROM = ' '
+002063                OR A.ADDR_EFF_TS         >= :WS-PARM-SELECT-EFF-FROM)
+002064           AND (:WS-PARM-SELECT-EFF-TO   = ' '
+002065                OR A.ADDR_EFF_TS         <= :WS-PARM-SELECT-EFF-TO)
+002066*          CHECKPOINT-RESTART KEY (REQ 001) - SKIP EVERYTHING
+002067*          UP TO AND INCLUDING THE LAST KEY COMMITTED BEFORE THE
+002068*          PRIOR RUN WAS INTERRUPTED.
+002069           AND (:WS-PARM-RESTART-IND    <> 'Y'
+002070                OR (A.CIF_ID, A.CIF_SUB_LOCN_SFX_C) >
+002071                   (:WS-PARM-RESTART-CIF-ID, :WS-PARM-RESTART-CIF-SFX))
+002072
+002073         ORDER BY A.CIF_ID
+002074                 ,A.CIF_SUB_LOCN_SFX_C
+002075
+002076       WITH UR
+002077      WITH HOLD
+002078     END-EXEC.
+
+002079*****************************************************************
+002080* RUN-HISTORY TABLE - ONE ROW PER RUN OF THIS PROGRAM, WRITTEN AT*
+002081* THE END OF 9000-STATS AND READ BACK BY 9500-TREND-REPORT       *
+002082* (REQ 009).                                                     *
+002083*****************************************************************
+002084     EXEC SQL DECLARE CL.TCLADRILD_RUN_HIST TABLE
+002085     ( RUN_TS                         TIMESTAMP NOT NULL,
+002086       PROCESSED_CNT                  INTEGER NOT NULL,
+002087       MERGED_CNT                     INTEGER NOT NULL,
+002088       ERRORS_CNT                     INTEGER NOT NULL,
+002089       NO_CANDIDATE_CNT               INTEGER NOT NULL,
+002090       PARENT_MISSING_CNT             INTEGER NOT NULL
+002091     ) END-EXEC.
+002092 01  CLADRILD-RUN-HIST-REC.
+002093     10 RUN-TS                 PIC  X(26).
+002094     10 PROCESSED-CNT          PIC S9(09) USAGE COMP.
+002095     10 MERGED-CNT             PIC S9(09) USAGE COMP.
+002096     10 ERRORS-CNT             PIC S9(09) USAGE COMP.
+002097     10 NO-CANDIDATE-CNT       PIC S9(09) USAGE COMP.
+002098     10 PARENT-MISSING-CNT     PIC S9(09) USAGE COMP.
+002099* pull the most recent run-history rows for the trend report
+002100     EXEC SQL
+002101       DECLARE TRENDHIST CURSOR FOR
+002102        SELECT RUN_TS, PROCESSED_CNT, MERGED_CNT, ERRORS_CNT,
+002103               NO_CANDIDATE_CNT, PARENT_MISSING_CNT
+002104          FROM CL.TCLADRILD_RUN_HIST
+002105        ORDER BY RUN_TS DESC
+002106        FETCH FIRST 10 ROWS ONLY
+002107       WITH UR
+002108     END-EXEC.
+002109******************************************************************
+002110*  OUTPUT REPORTS                                                *
+002111******************************************************************
+002112                                                                   
+002113 01 BLANK-LINE                     PIC  X(80) VALUE SPACES.        
+002114                                                                   
+002115 01 DASHED-LINE.                                                   
+002116    05 FILLER                      PIC  X(35) VALUE                
+002117       '-----------------------------------'.                      
+002118    05 FILLER                      PIC  X(35) VALUE                
+002119       '-----------------------------------'.                      
+002120                                                                   
+002121 01 REPORT-HEADER-1.                                               
+002122    05 FILLER                      PIC  X(01) VALUE SPACES.        
+002123    05 WO-MONTH                    PIC  X(02) VALUE SPACES.        
+002124    05 FILLER                      PIC  X(01) VALUE '/'.           
+002125    05 WO-DAY                      PIC  X(02) VALUE SPACES.        
+002126    05 FILLER                      PIC  X(01) VALUE '/'.           
+002127    05 WO-YEAR                     PIC  X(04) VALUE SPACES.        
+002128    05 FILLER                      PIC  X(03) VALUE SPACES.        
+002129    05 WO-HOUR                     PIC  X(02) VALUE SPACES.        
+002130    05 FILLER                      PIC  X(01) VALUE ':'.           
+002131    05 WO-MINUTE                   PIC  X(02) VALUE SPACES.        
+002132    05 FILLER                      PIC  X(05) VALUE SPACES.        
+002133    05 FILLER                      PIC  X(50) VALUE                
+002134               'Address MERGING TO LOCATIONS REPORT'.              
+002135                                                                   
+002136 01 REPORT-HEADER-2.                                               
+002137    05 FILLER                      PIC  X(01) VALUE SPACES.        
+002138    05 FILLER                      PIC  X(20) VALUE                
+002139               'Program: CLADRILD'.                                
+002140                                                                   
+002141                                                                   
+002142 01 REPORT-HEADER-3.                                               
+002143    05 FILLER                      PIC  X(01) VALUE SPACES.        
+002144    05 FILLER                      PIC  X(16) VALUE                
+002145               'Cif Id'.                                           
+002146    05 FILLER                      PIC  X(11) VALUE                
+002147               'Loc Id'.                                           
+002148    05 FILLER                      PIC  X(14) VALUE                
+002149               '633'.                                              
+002150    05 FILLER                      PIC  X(11) VALUE                
+002151               '333'.                                              
+002152    05 FILLER                      PIC  X(04) VALUE                
+002153               'ST'.                                               
+002154    05 FILLER                      PIC  X(92) VALUE                
+002155               'NAME'.                                             
+002156    05 FILLER                      PIC  X(05) VALUE                
+002157               'CDI'.                                              
+002158    05 FILLER                      PIC  X(05) VALUE                
+002159               'SSI'.                                              
+002160    05 FILLER                      PIC  X(05) VALUE                
+002161               'ISA'.                                              
+002162    05 FILLER                      PIC  X(08) VALUE
+002163               'PATRON'.
+002164    05 FILLER                      PIC  X(06) VALUE
+002165               'HIER'.
+002166    05 FILLER                      PIC  X(52) VALUE
+002167               'MSG'.
+002168
+002169 01 REPORT-DETAIL.
+002170    05 FILLER                      PIC  X(01) VALUE SPACES.
+002171    05 WO-CIF-ID                   PIC  X(16) VALUE SPACES.
+002172    05 WO-LOC-ID                   PIC  ZZZZZZZZ9.
+002173    05 FILLER                      PIC  X(02) VALUE SPACES.
+002174    05 WO-CUST-633                 PIC  X(14) VALUE SPACES.
+002175    05 WO-CUST-CITY-333-C          PIC  X(11) VALUE SPACES.
+002176    05 WO-CUST-ST-C                PIC  X(04) VALUE SPACES.
+002177    05 WO-LOC-NME                  PIC  X(92) VALUE SPACES.
+002178    05 WO-CDI                      PIC  X(05) VALUE SPACES.
+002179    05 WO-SSI                      PIC  X(05) VALUE SPACES.
+002180    05 WO-ISA                      PIC  X(05) VALUE SPACES.
+002181    05 WO-PATRON                   PIC  X(08) VALUE SPACES.
+002182    05 WO-HIER-BREAK               PIC  X(06) VALUE SPACES.
+002183    05 WO-ERROR-MESSAGE            PIC  X(52) VALUE SPACES.
+002184
+002185******************************************************************
+002186*  EXCEPTION REPORT LINES - REQ 000                              *
+002187******************************************************************
+002188 01 EXCEPTION-HEADER-1.
+002189    05 FILLER                      PIC  X(01) VALUE SPACES.
+002190    05 FILLER                      PIC  X(50) VALUE
+002191               'NO MERGE CANDIDATE FOUND - EXCEPTION LISTING'.
+002192 01 EXCEPTION-HEADER-2.
+002193    05 FILLER                      PIC  X(01) VALUE SPACES.
+002194    05 FILLER                      PIC  X(14) VALUE
+002195               'Cif Id'.
+002196    05 FILLER                      PIC  X(06) VALUE
+002197               'Sfx'.
+002198    05 FILLER                      PIC  X(92) VALUE
+002199               'NAME'.
+002200    05 FILLER                      PIC  X(11) VALUE
+002201               '333'.
+002202    05 FILLER                      PIC  X(04) VALUE
+002203               'ST'.
+002204    05 FILLER                      PIC  X(52) VALUE
+002205               'MSG'.
+002206 01 EXCEPTION-DETAIL.
+002207    05 FILLER                      PIC  X(01) VALUE SPACES.
+002208    05 EXC-CIF-ID                  PIC  X(14) VALUE SPACES.
+002209    05 EXC-CIF-SFX                 PIC  X(06) VALUE SPACES.
+002210    05 EXC-NAME                    PIC  X(92) VALUE SPACES.
+002211    05 EXC-CITY-333-C              PIC  X(11) VALUE SPACES.
+002212    05 EXC-STATE                   PIC  X(04) VALUE SPACES.
+002213    05 EXC-MESSAGE                 PIC  X(52) VALUE SPACES.
+002214
+002215******************************************************************
+002216*  CONTROL-TOTAL RECONCILIATION LINE - REQ 004                  *
+002217******************************************************************
+002218 01 RECON-DETAIL.
+002219    05 FILLER                      PIC  X(01) VALUE SPACES.
+002220    05 RECON-TEXT                  PIC  X(99) VALUE SPACES.
+002221
+002222******************************************************************
+002223*  TREND REPORT LINES - REQ 009                                 *
+002224******************************************************************
+002225 01 TREND-HEADER-1.
+002226    05 FILLER                      PIC  X(01) VALUE SPACES.
+002227    05 FILLER                      PIC  X(50) VALUE
+002228               'MERGE VOLUME TREND - RECENT RUN HISTORY'.
+002229 01 TREND-HEADER-2.
+002230    05 FILLER                      PIC  X(01) VALUE SPACES.
+002231    05 FILLER                      PIC  X(27) VALUE
+002232               'Run Timestamp'.
+002233    05 FILLER                      PIC  X(12) VALUE
+002234               'Candidates'.
+002235    05 FILLER                      PIC  X(10) VALUE
+002236               'Merged'.
+002237    05 FILLER                      PIC  X(10) VALUE
+002238               'Errors'.
+002239    05 FILLER                      PIC  X(12) VALUE
+002240               'NoCandidate'.
+002241    05 FILLER                      PIC  X(14) VALUE
+002242               'ParentMissing'.
+002243 01 TREND-DETAIL.
+002244    05 FILLER                      PIC  X(01) VALUE SPACES.
+002245    05 TRND-RUN-TS                 PIC  X(26) VALUE SPACES.
+002246    05 FILLER                      PIC  X(01) VALUE SPACES.
+002247    05 TRND-PROCESSED-CNT          PIC  ZZZ,ZZ9.
+002248    05 FILLER                      PIC  X(05) VALUE SPACES.
+002249    05 TRND-MERGED-CNT             PIC  ZZZ,ZZ9.
+002250    05 FILLER                      PIC  X(03) VALUE SPACES.
+002251    05 TRND-ERRORS-CNT             PIC  ZZZ,ZZ9.
+002252    05 FILLER                      PIC  X(03) VALUE SPACES.
+002253    05 TRND-NO-CANDIDATE-CNT       PIC  ZZZ,ZZ9.
+002254    05 FILLER                      PIC  X(05) VALUE SPACES.
+002255    05 TRND-PARENT-MISSING-CNT     PIC  ZZZ,ZZ9.
+002256    05 FILLER                      PIC  X(07) VALUE SPACES.
+002257
+002258****************************************************************** 
+002259****************************************************************** 
+002260*               P R O C E D U R E  D I V I S I O N               * 
+002261****************************************************************** 
+002262****************************************************************** 
+002263                                                                   
+002264 PROCEDURE DIVISION.
+002265
+002266      PERFORM 0000-INITIALIZE THRU 0000-EXIT.
+002267
+002268      PERFORM 1000-PROCESS    THRU 1000-EXIT
+002269        UNTIL W-EOF      = 'Y'.
+002270
+002271      PERFORM 8000-RECONCILE    THRU 8000-EXIT.
+002272      PERFORM 9000-STATS      THRU 9000-EXIT.
+002273      IF WS-TREND-REPORT-REQUESTED
+002274        PERFORM 9500-TREND-REPORT THRU 9500-EXIT
+002275      END-IF.
+002276      PERFORM 9999-CLOSE      THRU 9999-EXIT.
+002277
+002278      GOBACK.
+002279                                                                   
+002280****************************************************************** 
+002281*  0000-INITIALIZE                                               * 
+002282****************************************************************** 
+002283                                                                   
+002284 0000-INITIALIZE.
+002285
+002286     OPEN OUTPUT OUTPUT-REPORT.
+002287     OPEN OUTPUT EXCEPTION-REPORT.
+002288     OPEN OUTPUT AUDIT-FILE.
+002289     OPEN OUTPUT PATRON-EXTRACT.
+002290     OPEN OUTPUT CHECKPOINT-FILE.
+002291
+002292     PERFORM 0100-READ-PARM   THRU 0100-EXIT.
+002293
+002294     EXEC SQL
+002295       SET :W-TIMESTAMP = CURRENT TIMESTAMP
+002296     END-EXEC.
+002297
+002298     MOVE 'N' TO W-EOF.
+002299     MOVE W-TIMESTAMP  TO W-RUN-START-TS.
+002300
+002301     EVALUATE SQLCODE                                              
+002302       WHEN +0                                                     
+002303         MOVE W-TIMESTAMP(6:2)  TO WO-MONTH                        
+002304         MOVE W-TIMESTAMP(9:2)  TO WO-DAY                          
+002305         MOVE W-TIMESTAMP(1:4)  TO WO-YEAR                         
+002306         MOVE W-TIMESTAMP(12:2) TO WO-HOUR                         
+002307         MOVE W-TIMESTAMP(15:2) TO WO-MINUTE                       
+002308        CONTINUE                                                   
+002309       WHEN OTHER                                                  
+002310         MOVE 'Y' TO W-EOF                                         
+002311         MOVE SQLCODE TO WD-SQL-CODE                               
+002312         DISPLAY WD-SQL-CODE ' ERROR ON SET TIMESTAMP'             
+002313     END-EVALUATE.                                                 
+002314                                                                   
+002315     IF W-EOF = 'N'                                                
+002316       PERFORM 0500-OPEN-CURSOR THRU 0500-EXIT                     
+002317     END-IF.                                                       
+002318                                                                   
+002319     IF W-EOF = 'N'                                                
+002320       PERFORM 0700-FETCH       THRU 0700-EXIT                     
+002321     END-IF.                                                       
+002322                                                                   
+002323     IF W-EOF = 'N'
+002324       WRITE OUTPUT-REPORT-REC FROM REPORT-HEADER-1
+002325       WRITE OUTPUT-REPORT-REC FROM REPORT-HEADER-2
+002326       WRITE OUTPUT-REPORT-REC FROM BLANK-LINE
+002327       WRITE OUTPUT-REPORT-REC FROM REPORT-HEADER-3
+002328     END-IF.
+002329 
+002330     IF W-EOF = 'N'
+002331       WRITE EXCEPTION-REPORT-REC FROM EXCEPTION-HEADER-1
+002332       WRITE EXCEPTION-REPORT-REC FROM EXCEPTION-HEADER-2
+002333     END-IF.
+002334
+002335 0000-EXIT.
+002336      EXIT.
+
+002337******************************************************************
+002338* 0100-READ-PARM                                                 *
+002339* READS THE OPTIONAL RUN-CONTROL PARM FILE BUILT BY OPERATIONS   *
+002340* (RESTART KEY, SELECTIVE-RUN FILTERS, SIMULATE, TREND-REPORT    *
+002341* SWITCH - REQ 001/002/005/009). A MISSING OR EMPTY PARM FILE    *
+002342* LEAVES EVERY DEFAULT ALONE, SO THE PROGRAM RUNS EXACTLY AS IT  *
+002343* ALWAYS HAS.                                                    *
+002344******************************************************************
+
+002345 0100-READ-PARM.
+
+002346     OPEN INPUT PARM-FILE.
+
+002347* A STATUS OF '05' MEANS SELECT OPTIONAL FOUND NO DD/DATASET FOR
+002348* THE PARM FILE ON A NORMAL NIGHTLY RUN - TREAT IT THE SAME AS
+002349* AN EMPTY PARM FILE AND LEAVE EVERY DEFAULT ALONE.
+002350     IF WS-PARM-FILE-STATUS = '05'
+002351       MOVE 'Y' TO WS-PARM-EOF
+002352     ELSE
+002353       READ PARM-FILE
+002354         AT END
+002355           MOVE 'Y' TO WS-PARM-EOF
+002356       END-READ
+002357     END-IF.
+
+002358     IF WS-PARM-EOF = 'N'
+002359       MOVE PARM-RESTART-IND       TO WS-PARM-RESTART-IND
+002360       MOVE PARM-RESTART-CIF-ID    TO WS-PARM-RESTART-CIF-ID
+002361       MOVE PARM-RESTART-CIF-SFX   TO WS-PARM-RESTART-CIF-SFX
+002362       MOVE PARM-SELECT-CIF-ID     TO WS-PARM-SELECT-CIF-ID
+002363       IF PARM-SELECT-EFF-FROM = SPACES
+002364         MOVE SPACES TO WS-PARM-SELECT-EFF-FROM
+002365       ELSE
+002366         MOVE SPACES TO WS-PARM-SELECT-EFF-FROM
+002367         STRING PARM-SELECT-EFF-FROM DELIMITED BY SIZE
+002368                '-00.00.00.000000' DELIMITED BY SIZE
+002369           INTO WS-PARM-SELECT-EFF-FROM
+002370         END-STRING
+002371       END-IF
+002372       IF PARM-SELECT-EFF-TO = SPACES
+002373         MOVE SPACES TO WS-PARM-SELECT-EFF-TO
+002374       ELSE
+002375         MOVE SPACES TO WS-PARM-SELECT-EFF-TO
+002376         STRING PARM-SELECT-EFF-TO   DELIMITED BY SIZE
+002377                '-23.59.59.999999' DELIMITED BY SIZE
+002378           INTO WS-PARM-SELECT-EFF-TO
+002379         END-STRING
+002380       END-IF
+002381       MOVE PARM-SIMULATE-IND      TO WS-PARM-SIMULATE-IND
+002382       MOVE PARM-TREND-REPORT-IND  TO WS-PARM-TREND-REPORT-IND
+002383     END-IF.
+
+002384     CLOSE PARM-FILE.
+
+002385     IF WS-SIMULATE-MODE
+002386       DISPLAY 'CLADRILD RUNNING IN SIMULATE MODE - NO MERGES '
+002387           'WILL BE COMMITTED'
+002388     END-IF.
+
+002389     IF WS-RESTART-MODE
+002390       DISPLAY 'CLADRILD RESTARTING AFTER ' WS-PARM-RESTART-CIF-ID
+002391           '-' WS-PARM-RESTART-CIF-SFX
+002392     END-IF.
+
+002393 0100-EXIT.
+002394      EXIT.
+
+002395******************************************************************
+002396* 0500-OPEN-CURSOR                                               *
+002397******************************************************************
+002398                                                                   
+002399 0500-OPEN-CURSOR.                                                 
+002400                                                                   
+002401     EXEC SQL                                                      
+002402       OPEN SUBLOCATION                                            
+002403     END-EXEC.                                                     
+002404                                                                   
+002405     EVALUATE SQLCODE                                              
+002406       WHEN +0                                                     
+002407         CONTINUE                                                  
+002408       WHEN OTHER                                                  
+002409         MOVE 'Y' TO W-EOF                                         
+002410         MOVE SQLCODE TO WD-SQL-CODE                               
+002411         DISPLAY WD-SQL-CODE ' ERROR ON OPEN CURSOR'               
+002412     END-EVALUATE.                                                 
+002413                                                                   
+002414 0500-EXIT.                                                        
+002415      EXIT.                                                        
+002416                                                                   
+002417****************************************************************** 
+002418* 0700-FETCH                                                     * 
+002419****************************************************************** 
+002420                                                                   
+002421 0700-FETCH.                                                       
+002422                                                                   
+002423     EXEC SQL                                                      
+002424       FETCH SUBLOCATION                                           
+002425        INTO :W-CIF-ID                                             
+002426            ,:W-CIF-SUB-LOCN-SFX-C                                 
+002427     END-EXEC.                                                     
+002428                                                                   
+002429     EVALUATE SQLCODE
+002430       WHEN +0
+002431         ADD 1 TO W-PROCESSED-CNT
+002432       WHEN +100
+002433         MOVE 'Y' TO W-EOF
+002434       WHEN OTHER
+002435         MOVE 'Y' TO W-EOF
+002436         MOVE SQLCODE TO WD-SQL-CODE
+002437         DISPLAY WD-SQL-CODE ' ERROR ON FETCH CURSOR'
+002438     END-EVALUATE.
+002439
+002440 0700-EXIT.
+002441      EXIT.
+002442
+
+002443******************************************************************
+002444* 0750-CHECKPOINT                                                *
+002445* COMMITS WORK SO FAR AND DROPS THE CIF-ID/SUFFIX OF THE ROW     *
+002446* 1000-PROCESS JUST RAN THROUGH CLCSLALM TO THE CHECKPOINT FILE  *
+002447* SO A SUBSEQUENT RESTART RUN (REQ 001) CAN REPOSITION THE       *
+002448* CURSOR PAST IT WITHOUT SKIPPING AN UNPROCESSED ROW. SKIPPED IN *
+002449* SIMULATE MODE (REQ 005) SINCE THE ROW WAS ONLY PREVIEWED, NOT *
+002450* ACTUALLY MERGED - CHECKPOINTING IT WOULD MAKE A LATER REAL    *
+002451* RESTART RUN SKIP A ROW THAT WAS NEVER PROCESSED FOR REAL.     *
+002452******************************************************************
+
+002453 0750-CHECKPOINT.
+
+002454     IF NOT WS-SIMULATE-MODE
+002455       EXEC SQL
+002456         COMMIT
+002457       END-EXEC
+
+002458       MOVE W-CIF-ID             TO CKPT-CIF-ID
+002459       MOVE W-CIF-SUB-LOCN-SFX-C TO CKPT-CIF-SFX
+002460       MOVE W-TIMESTAMP          TO CKPT-TIMESTAMP
+
+002461       WRITE CHECKPOINT-FILE-REC
+002462     END-IF.
+
+002463     MOVE 0 TO WS-FETCH-SINCE-CKPT.
+
+002464 0750-EXIT.
+002465      EXIT.
+
+002466******************************************************************
+002467* 1000-PROCESS                                                   *
+002468******************************************************************
+002469                                                                   
+002470 1000-PROCESS.                                                     
+002471                                                                   
+002472     INITIALIZE CLCSLALM-PARMS.
+
+002473     MOVE W-CIF-ID             TO CLCSLALM-CIF-ID.
+002474     MOVE W-CIF-SUB-LOCN-SFX-C TO CLCSLALM-CIF-SUB-LOCN-SFX-C.
+002475     MOVE WS-PARM-SIMULATE-IND TO CLCSLALM-SIMULATE-IND.
+
+002476     CALL W-CLCSLALM USING CLCSLALM-PARMS.
+
+002477     IF CLCSLALM-SUCCESSFUL
+002478       ADD 1 TO W-LOC-MERGED-CNT
+002479       IF NOT WS-SIMULATE-MODE
+002480         PERFORM 2150-WRITE-AUDIT-REC THRU 2150-EXIT
+002481       END-IF
+002482       PERFORM 2000-REPORT THRU 2000-EXIT
+002483     ELSE
+002484       ADD  1                           TO W-ERRORS-CNT
+002485       MOVE CLCSLALM-ERROR-MESSAGE      TO WO-ERROR-MESSAGE
+
+002486       EVALUATE TRUE
+002487         WHEN CLCSLALM-DB2-CONNECT
+002488           ADD 1 TO W-DB2-CONNECT
+
+002489         WHEN CLCSLALM-NO-CANDIDATE-FOUND
+002490           ADD 1 TO W-NO-CANDIDATE-FOUND
+002491           PERFORM 2050-EXCEPTION-REPORT THRU 2050-EXIT
+
+002492         WHEN CLCSLALM-ADR-ALREADY-EXISTS
+002493           ADD 1 TO W-ADR-ALREADY-EXISTS
+
+002494         WHEN CLCSLALM-ADR-NOT-FOUND
+002495           ADD 1 TO W-ADR-NOT-FOUND
+
+002496         WHEN CLCSLALM-PARENT-LOC-MISSING
+002497           ADD 1 TO W-PARENT-LOC-MISSING
+
+002498         WHEN CLCSLALM-EXPIRE-VERSION
+002499           ADD 1 TO W-EXPIRE-VERSION
+
+002500         WHEN CLCSLALM-LOOKUP-PARENT-CIF
+002501           ADD 1 TO W-LOOKUP-PARENT-CIF
+
+002502         WHEN CLCSLALM-INSERT-MERGED-VRSN
+002503           ADD 1 TO W-INSERT-MERGED-VRSN
+
+002504         WHEN CLCSLALM-ADDR-ADD-FAILURE
+002505           ADD 1 TO W-ADDR-ADD-FAILURE
+002506       END-EVALUATE
+002507     END-IF.
+
+002508     IF CLCSLALM-LOC-FOUND = 'Y'
+002509       ADD 1 TO W-LOC-FOUND-CNT
+002510     ELSE
+002511       ADD 1 TO W-LOC-NOT-FOUND-CNT
+002512     END-IF.
+
+002513     ADD 1 TO WS-FETCH-SINCE-CKPT.
+002514     IF WS-FETCH-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+002515       PERFORM 0750-CHECKPOINT THRU 0750-EXIT
+002516     END-IF.
+
+002517     PERFORM 1100-CLEAR-VARIABLES THRU 1100-EXIT.
+
+002518     PERFORM 0700-FETCH           THRU 0700-EXIT.
+
+002519 1000-EXIT.
+002520      EXIT.
+
+002521****************************************************************** 
+002522* 1100-CLEAR-VARIABLES                                           * 
+002523****************************************************************** 
+002524                                                                   
+002525 1100-CLEAR-VARIABLES.                                             
+002526                                                                   
+002527     MOVE 0      TO WO-LOC-ID                                      
+002528                    CLCSLALM-MERGE-LOC-ID                          
+002529                    CLCSLALM-MERGE-CO-ID                           
+002530                    CLCSLALM-SQLCODE.                              
+002531                                                                   
+002532     MOVE SPACES TO W-CIF-ID                                       
+002533                    W-CIF-SUB-LOCN-SFX-C                           
+002534                    WO-CIF-ID                                      
+002535                    WO-CUST-633                                    
+002536                    WO-CUST-CITY-333-C                             
+002537                    WO-CUST-ST-C                                   
+002538                    WO-LOC-NME                                     
+002539                    WO-CDI                                         
+002540                    WO-SSI                                         
+002541                    WO-ISA
+002542                    WO-PATRON
+002543                    WO-HIER-BREAK
+002544                    WO-ERROR-MESSAGE
+002545                    CLCSLALM-LOC-NME                               
+002546                    CLCSLALM-CUST-633-ID                           
+002547                    CLCSLALM-CUST-CITY-333-C                       
+002548                    CLCSLALM-CUST-ST-C                             
+002549                    CLCSLALM-LOC-FOUND                             
+002550                    CLCSLALM-ERROR-MESSAGE.                        
+002551                                                                   
+002552 1100-EXIT.                                                        
+002553      EXIT.                                                        
+002554                                                                   
+002555****************************************************************** 
+002556* 2000-REPORT                                                    * 
+002557****************************************************************** 
+002558                                                                   
+002559 2000-REPORT.                                                      
+002560                                                                   
+002561     MOVE CLCSLALM-CIF-ID             TO WO-CIF-ID(1:9).           
+002562     MOVE '-'                         TO WO-CIF-ID(10:1).          
+002563     MOVE CLCSLALM-CIF-SUB-LOCN-SFX-C TO WO-CIF-ID(11:4).          
+002564     MOVE CLCSLALM-MERGE-LOC-ID       TO WO-LOC-ID                 
+002565     MOVE CLCSLALM-LOC-NME            TO WO-LOC-NME                
+002566     MOVE CLCSLALM-CUST-633-ID        TO WO-CUST-633               
+002567     MOVE CLCSLALM-CUST-CITY-333-C    TO WO-CUST-CITY-333-C        
+002568     MOVE CLCSLALM-CUST-ST-C          TO WO-CUST-ST-C
+
+002569     IF WS-SIMULATE-MODE
+002570       MOVE 'Merged (SIMULATED)' TO WO-ERROR-MESSAGE
+002571     ELSE
+002572       MOVE 'Merged' TO WO-ERROR-MESSAGE
+002573     END-IF.
+
+002574     PERFORM 2100-CHECK-PARENT-HIERARCHY THRU 2100-EXIT.
+
+002575     MOVE 0 TO W-COUNT.                                            
+002576                                                                   
+002577     EXEC SQL                                                      
+002578       SELECT COUNT(*)                                             
+002579         INTO :W-COUNT                                             
+002580         FROM CM.TDEST_INST                                        
+002581        WHERE CUST_633 =:CLCSLALM-CUST-633-ID                      
+002582          AND DEST_333 =:CLCSLALM-CUST-CITY-333-C                  
+002583          AND DEST_ST  =:CLCSLALM-CUST-ST-C                        
+002584     END-EXEC.                                                     
+002585                                                                   
+002586     IF W-COUNT > 0                                                
+002587       MOVE 'Y' TO WO-CDI                                          
+002588     ELSE                                                          
+002589       MOVE 'N' TO WO-CDI                                          
+002590     END-IF.                                                       
+002591                                                                   
+002592     MOVE 0 TO W-COUNT.                                            
+002593                                                                   
+002594     EXEC SQL                                                      
+002595       SELECT COUNT(*)                                             
+002596         INTO :W-COUNT                                             
+002597         FROM CM.TCUST_SSI                                         
+002598        WHERE CUST_633 =:CLCSLALM-CUST-633-ID                      
+002599          AND DEST_333 =:CLCSLALM-CUST-CITY-333-C                  
+002600          AND DEST_ST  =:CLCSLALM-CUST-ST-C                        
+002601     END-EXEC.                                                     
+002602                                                                   
+002603     IF W-COUNT > 0                                                
+002604       MOVE 'Y' TO WO-SSI                                          
+002605     ELSE                                                          
+002606       MOVE 'N' TO WO-SSI                                          
+002607     END-IF.                                                       
+002608                                                                   
+002609     MOVE 0 TO W-COUNT.                                            
+002610                                                                   
+002611     EXEC SQL                                                      
+002612       SELECT COUNT(*)                                             
+002613         INTO :W-COUNT                                             
+002614         FROM CM.TPATRON                                           
+002615        WHERE CO_LOCN_N =:CLCSLALM-MERGE-LOC-ID                    
+002616     END-EXEC.                                                     
+002617                                                                   
+002618     IF W-COUNT > 0                                                
+002619       MOVE 'Y' TO WO-PATRON                                       
+002620     ELSE                                                          
+002621       MOVE 'N' TO WO-PATRON                                       
+002622     END-IF.                                                       
+002623                                                                   
+002624     MOVE 0 TO W-COUNT.                                            
+002625                                                                   
+002626     EXEC SQL                                                      
+002627       SELECT COUNT(*)                                             
+002628         INTO :W-COUNT                                             
+002629         FROM CL.TCLF_OPR_ASP                                      
+002630        WHERE CO_LOCN_N       =:CLCSLALM-MERGE-LOC-ID              
+002631          AND OPR_ASP_EFF_TS <=:W-TIMESTAMP                        
+002632          AND EXP_TS         >=:W-TIMESTAMP                        
+002633     END-EXEC.                                                     
+002634                                                                   
+002635     IF W-COUNT > 0
+002636       MOVE 'Y' TO WO-ISA
+002637     ELSE
+002638       MOVE 'N' TO WO-ISA
+002639     END-IF.
+
+002640     IF WO-PATRON(1:1) = 'Y'
+002641       IF NOT WS-SIMULATE-MODE
+002642         PERFORM 2200-WRITE-PATRON-EXTRACT THRU 2200-EXIT
+002643       END-IF
+002644     END-IF.
+
+002645     WRITE OUTPUT-REPORT-REC FROM REPORT-DETAIL.
+
+002646 2000-EXIT.
+002647      EXIT.
+
+002648******************************************************************
+002649* 2050-EXCEPTION-REPORT                                         *
+002650* WRITES ONE LINE TO THE EXCEPTION LISTING FOR EVERY SUBLOCATION *
+002651* CLCSLALM COULD NOT FIND A MERGE CANDIDATE FOR - REQ 000.       *
+002652******************************************************************
+
+002653 2050-EXCEPTION-REPORT.
+
+002654     MOVE CLCSLALM-CIF-ID             TO EXC-CIF-ID.
+002655     MOVE CLCSLALM-CIF-SUB-LOCN-SFX-C TO EXC-CIF-SFX.
+002656     MOVE CLCSLALM-LOC-NME            TO EXC-NAME.
+002657     MOVE CLCSLALM-CUST-CITY-333-C    TO EXC-CITY-333-C.
+002658     MOVE CLCSLALM-CUST-ST-C          TO EXC-STATE.
+002659     MOVE CLCSLALM-ERROR-MESSAGE      TO EXC-MESSAGE.
+
+002660     WRITE EXCEPTION-REPORT-REC FROM EXCEPTION-DETAIL.
+
+002661 2050-EXIT.
+002662      EXIT.
+
+002663******************************************************************
+002664* 2100-CHECK-PARENT-HIERARCHY                                   *
+002665* VALIDATES THAT THE MERGE TARGET'S ULTIMATE AND IMMEDIATE      *
+002666* PARENT LOCATIONS EXIST AND ARE UNEXPIRED. W-NULL-ULT-PARENT   *
+002667* AND W-NULL-IMM-PARENT WERE DECLARED BUT NEVER USED BY THE     *
+002668* ORIGINAL PROGRAM - REQ 008 PUTS THEM TO WORK.                 *
+002669******************************************************************
+
+002670 2100-CHECK-PARENT-HIERARCHY.
+
+002671     MOVE SPACES TO WO-HIER-BREAK.
+002672     MOVE 0      TO WS-ULT-PARENT-ID.
+002673     MOVE 0      TO WS-IMD-PARENT-ID.
+002674     MOVE 'N'    TO WS-TARGET-LOC-NOT-FOUND.
+
+002675     EXEC SQL
+002676       SELECT ULT_PRNT_CO_LOCN_N, IMD_PRNT_CO_LOCN_N
+002677       INTO :WS-ULT-PARENT-ID :WS-ULT-PARENT-NULL-IND,
+002678       :WS-IMD-PARENT-ID :WS-IMD-PARENT-NULL-IND
+002679       FROM CL.TCLF_CO_LOCN_DTL
+002680       WHERE LOC_ID       = :CLCSLALM-MERGE-LOC-ID
+002681       AND CO_LOCN_EFF_TS <= :W-TIMESTAMP
+002682       AND EXP_TS         >= :W-TIMESTAMP
+002683     END-EXEC.
+
+002684* SQLCODE 100 MEANS THE MERGE TARGET ITSELF ISN'T AN UNEXPIRED
+002685* LOCATION ROW, SO ITS PARENT CHAIN CAN'T BE DETERMINED AT ALL -
+002686* THAT'S A REAL HIERARCHY BREAK, NOT A LEGITIMATE NULL PARENT.
+002687     IF SQLCODE = 100
+002688       MOVE 'Y' TO WS-TARGET-LOC-NOT-FOUND
+002689     ELSE
+002690       IF SQLCODE NOT = 0
+002691         MOVE 'Y' TO WS-TARGET-LOC-NOT-FOUND
+002692       END-IF
+002693     END-IF.
+
+002694* A NEGATIVE NULL INDICATOR ON A SUCCESSFUL FETCH MEANS THE
+002695* COLUMN IS LEGITIMATELY NULL (THIS LOCATION IS THE TOP OF ITS
+002696* OWN CHAIN) - THAT IS NOT A HIERARCHY BREAK AND MUST NOT BE
+002697* TREATED LIKE A MISSING/EXPIRED PARENT ROW.
+002698     IF WS-TARGET-LOC-NOT-FOUND = 'Y'
+002699       ADD 1 TO W-NULL-ULT-PARENT
+002700       MOVE 'ULT-P' TO WO-HIER-BREAK
+002701     ELSE
+002702       IF WS-ULT-PARENT-NULL-IND < 0
+002703         CONTINUE
+002704       ELSE
+002705         MOVE 0 TO W-COUNT
+002706         IF WS-ULT-PARENT-ID > 0
+002707           EXEC SQL
+002708             SELECT COUNT(*)
+002709             INTO :W-COUNT
+002710             FROM CL.TCLF_CO_LOCN_DTL
+002711             WHERE LOC_ID         = :WS-ULT-PARENT-ID
+002712             AND CO_LOCN_EFF_TS <= :W-TIMESTAMP
+002713             AND EXP_TS         >= :W-TIMESTAMP
+002714           END-EXEC
+002715         END-IF
+002716         IF WS-ULT-PARENT-ID = 0 OR W-COUNT = 0
+002717           ADD 1 TO W-NULL-ULT-PARENT
+002718           MOVE 'ULT-P' TO WO-HIER-BREAK
+002719         END-IF
+002720       END-IF
+002721     END-IF.
+
+002722     IF WS-TARGET-LOC-NOT-FOUND = 'Y'
+002723       ADD 1 TO W-NULL-IMM-PARENT
+002724       IF WO-HIER-BREAK = SPACES
+002725         MOVE 'IMD-P' TO WO-HIER-BREAK
+002726       ELSE
+002727         MOVE 'BOTH'  TO WO-HIER-BREAK
+002728       END-IF
+002729     ELSE
+002730       IF WS-IMD-PARENT-NULL-IND < 0
+002731         CONTINUE
+002732       ELSE
+002733         MOVE 0 TO W-COUNT
+002734         IF WS-IMD-PARENT-ID > 0
+002735           EXEC SQL
+002736             SELECT COUNT(*)
+002737             INTO :W-COUNT
+002738             FROM CL.TCLF_CO_LOCN_DTL
+002739             WHERE LOC_ID         = :WS-IMD-PARENT-ID
+002740             AND CO_LOCN_EFF_TS <= :W-TIMESTAMP
+002741             AND EXP_TS         >= :W-TIMESTAMP
+002742           END-EXEC
+002743         END-IF
+002744         IF WS-IMD-PARENT-ID = 0 OR W-COUNT = 0
+002745           ADD 1 TO W-NULL-IMM-PARENT
+002746           IF WO-HIER-BREAK = SPACES
+002747             MOVE 'IMD-P' TO WO-HIER-BREAK
+002748           ELSE
+002749             MOVE 'BOTH'  TO WO-HIER-BREAK
+002750           END-IF
+002751         END-IF
+002752       END-IF
+002753     END-IF.
+
+002754 2100-EXIT.
+002755      EXIT.
+
+002756******************************************************************
+002757* 2150-WRITE-AUDIT-REC                                          *
+002758* APPENDS ONE ROW TO THE PERSISTENT AUDIT TRAIL FOR EVERY        *
+002759* SUCCESSFUL AUTOMATIC MERGE - REQ 006. NOT CALLED IN SIMULATE   *
+002760* MODE SINCE NO MERGE ACTUALLY HAPPENED.                        *
+002761******************************************************************
+
+002762 2150-WRITE-AUDIT-REC.
+
+002763     MOVE CLCSLALM-CIF-ID             TO AUD-CIF-ID.
+002764     MOVE CLCSLALM-CIF-SUB-LOCN-SFX-C TO AUD-CIF-SFX.
+002765     MOVE CLCSLALM-MERGE-LOC-ID       TO AUD-LOC-ID.
+002766     MOVE CLCSLALM-MERGE-CO-ID        TO AUD-CO-ID.
+002767     MOVE W-TIMESTAMP                 TO AUD-TIMESTAMP.
+002768     MOVE 'CLADRILD'                  TO AUD-PROGRAM.
+
+002769     WRITE AUDIT-FILE-REC.
+
+002770 2150-EXIT.
+002771      EXIT.
+
+002772******************************************************************
+002773* 2200-WRITE-PATRON-EXTRACT                                     *
+002774* WRITES ONE ROW TO THE PATRON NOTIFICATION EXTRACT FOR EVERY    *
+002775* MERGED SUBLOCATION THAT A PATRON RECORD POINTS AT, SO THE      *
+002776* PATRON SYSTEMS TEAM CAN PICK UP THE LOCATION CHANGE - REQ 007. *
+002777******************************************************************
+
+002778 2200-WRITE-PATRON-EXTRACT.
+
+002779     MOVE CLCSLALM-CIF-ID             TO PEX-CIF-ID.
+002780     MOVE CLCSLALM-CIF-SUB-LOCN-SFX-C TO PEX-OLD-CIF-SFX.
+002781     MOVE CLCSLALM-MERGE-LOC-ID       TO PEX-NEW-LOC-ID.
+002782     MOVE CLCSLALM-MERGE-CO-ID        TO PEX-CO-ID.
+
+002783     WRITE PATRON-EXTRACT-REC.
+
+002784 2200-EXIT.
+002785      EXIT.
+
+002786******************************************************************
+002787* 9000-STATS                                                     *
+002788******************************************************************
+002789                                                                   
+002790 9000-STATS.
+002791                                                                   
+002792     MOVE W-PROCESSED-CNT      TO W-PROCESSED-CNT-D.
+002793     MOVE W-LOC-FOUND-CNT      TO W-LOC-FOUND-CNT-D.
+002794     MOVE W-LOC-NOT-FOUND-CNT  TO W-LOC-NOT-FOUND-CNT-D.
+002795     MOVE W-LOC-MERGED-CNT     TO W-LOC-MERGED-CNT-D.
+002796     MOVE W-ERRORS-CNT         TO W-ERRORS-CNT-D.
+002797     MOVE W-DB2-CONNECT        TO W-DB2-CONNECT-D.
+002798     MOVE W-NO-CANDIDATE-FOUND TO W-NO-CANDIDATE-FOUND-D.
+002799     MOVE W-ADR-ALREADY-EXISTS TO W-ADR-ALREADY-EXISTS-D.
+002800     MOVE W-ADR-NOT-FOUND      TO W-ADR-NOT-FOUND-D.
+002801     MOVE W-PARENT-LOC-MISSING TO W-PARENT-LOC-MISSING-D.
+002802     MOVE W-EXPIRE-VERSION     TO W-EXPIRE-VERSION-D.
+002803     MOVE W-LOOKUP-PARENT-CIF  TO W-LOOKUP-PARENT-CIF-D.
+002804     MOVE W-INSERT-MERGED-VRSN TO W-INSERT-MERGED-VRSN-D.
+002805     MOVE W-ADDR-ADD-FAILURE   TO W-ADDR-ADD-FAILURE-D.
+002806                                                                   
+002807     DISPLAY 'ADR Candidates          : ' W-PROCESSED-CNT-D.
+002808     DISPLAY 'Dummy Location Found    : ' W-LOC-FOUND-CNT-D.
+002809     DISPLAY 'Dummy Location Not Found: ' W-LOC-NOT-FOUND-CNT-D.
+002810     DISPLAY 'ADR Merged with Location: ' W-LOC-MERGED-CNT-D.
+002811     DISPLAY 'Number of errors        : ' W-ERRORS-CNT-D.
+002812     DISPLAY '  DB2 Connection        : ' W-DB2-CONNECT-D.
+002813     DISPLAY '  No Candidate Found    : ' W-NO-CANDIDATE-FOUND-D.
+002814     DISPLAY '  ADR Already Exists    : ' W-ADR-ALREADY-EXISTS-D.
+002815     DISPLAY '  ADR Not Found         : ' W-ADR-NOT-FOUND-D.
+002816     DISPLAY '  Parent Loc Missing    : ' W-PARENT-LOC-MISSING-D.
+002817     DISPLAY '  Expire Version        : ' W-EXPIRE-VERSION-D.
+002818     DISPLAY '  Lookup Parent CIF     : ' W-LOOKUP-PARENT-CIF-D.
+002819     DISPLAY '  Insert Merged Version : ' W-INSERT-MERGED-VRSN-D.
+002820     DISPLAY '  Address Add Failure   : ' W-ADDR-ADD-FAILURE-D.
+002821
+002822     MOVE W-NULL-ULT-PARENT    TO W-NULL-ULT-PARENT-D.
+002823     MOVE W-NULL-IMM-PARENT    TO W-NULL-IMM-PARENT-D.
+002824     DISPLAY '  Ult Parent Missing   : ' W-NULL-ULT-PARENT-D.
+002825     DISPLAY '  Imm Parent Missing   : ' W-NULL-IMM-PARENT-D.
+002826
+002827* REQ 009 - RECORD THIS RUN INTO THE RUN-HISTORY TABLE SO
+002828* 9500-TREND-REPORT HAS SOMETHING TO TREND NEXT TIME. SKIPPED
+002829* UNDER REQ 005 SIMULATE MODE SINCE NO MERGES WERE COMMITTED.
+002830     IF NOT WS-SIMULATE-MODE
+002831       MOVE W-RUN-START-TS       TO RUN-TS
+002832       MOVE W-PROCESSED-CNT      TO PROCESSED-CNT
+002833       MOVE W-LOC-MERGED-CNT     TO MERGED-CNT
+002834       MOVE W-ERRORS-CNT         TO ERRORS-CNT
+002835       MOVE W-NO-CANDIDATE-FOUND TO NO-CANDIDATE-CNT
+002836       MOVE W-PARENT-LOC-MISSING TO PARENT-MISSING-CNT
+002837       EXEC SQL
+002838         INSERT INTO CL.TCLADRILD_RUN_HIST
+002839         (RUN_TS, PROCESSED_CNT, MERGED_CNT, ERRORS_CNT,
+002840         NO_CANDIDATE_CNT, PARENT_MISSING_CNT)
+002841         VALUES
+002842         (:RUN-TS, :PROCESSED-CNT, :MERGED-CNT, :ERRORS-CNT,
+002843         :NO-CANDIDATE-CNT, :PARENT-MISSING-CNT)
+002844       END-EXEC
+002845       IF SQLCODE NOT = 0
+002846         DISPLAY 'WARNING - RUN-HISTORY ROW NOT WRITTEN, SQLCODE='
+002847         SQLCODE
+002848       END-IF
+002849     END-IF.
+002850
+002851 9000-EXIT.
+002852      EXIT.
+002853
+002854******************************************************************
+002855* 8000-RECONCILE                                                 *
+002856* REQ 004 - INDEPENDENT CONTROL-TOTAL CHECK: COMPARE THIS RUN'S  *
+002857* W-LOC-MERGED-CNT AGAINST A FRESH COUNT(*) OF CL.TCLF_CO_LOCN_DTL*
+002858* ROWS MAINTAINED SINCE THE RUN STARTED. SKIPPED IN SIMULATE MODE*
+002859* SINCE NOTHING WAS ACTUALLY COMMITTED TO RECONCILE AGAINST.     *
+002860******************************************************************
+002861
+002862 8000-RECONCILE.
+002863     EXEC SQL
+002864       SET :W-RUN-END-TS = CURRENT TIMESTAMP
+002865     END-EXEC.
+002866     IF WS-SIMULATE-MODE
+002867       MOVE 'Reconciliation skipped - SIMULATE mode, no commits'
+002868       TO W-RECON-MSG
+002869     ELSE
+002870       MOVE 0 TO W-DB-MERGED-CNT
+002871       EXEC SQL
+002872         SELECT COUNT(*)
+002873         INTO :W-DB-MERGED-CNT
+002874         FROM CL.TCLF_CO_LOCN_DTL
+002875         WHERE LST_MAINT_TS BETWEEN :W-RUN-START-TS
+002876         AND :W-RUN-END-TS
+002877       END-EXEC
+002878       IF W-DB-MERGED-CNT = W-LOC-MERGED-CNT
+002879         MOVE 'Reconciliation OK - counts match'
+002880         TO W-RECON-MSG
+002881       ELSE
+002882         MOVE 'Reconciliation MISMATCH - see counts below'
+002883         TO W-RECON-MSG
+002884       END-IF
+002885     END-IF.
+002886     MOVE W-DB-MERGED-CNT TO W-DB-MERGED-CNT-D.
+002887     MOVE SPACES          TO RECON-DETAIL.
+002888     STRING FUNCTION TRIM(W-RECON-MSG) DELIMITED BY SIZE
+002889       ' - Processed Cnt='    DELIMITED BY SIZE
+002890       W-LOC-MERGED-CNT-D     DELIMITED BY SIZE
+002891       ' DB Cnt='             DELIMITED BY SIZE
+002892       W-DB-MERGED-CNT-D      DELIMITED BY SIZE
+002893       INTO RECON-TEXT
+002894     END-STRING.
+002895     WRITE OUTPUT-REPORT-REC FROM RECON-DETAIL.
+002896
+002897 8000-EXIT.
+002898      EXIT.
+002899
+002900******************************************************************
+002901* 9500-TREND-REPORT                                              *
+002902* REQ 009 - READ BACK RECENT RUN-HISTORY ROWS AND PRINT A TREND  *
+002903* SECTION ON THE OUTPUT REPORT.                                  *
+002904******************************************************************
+002905
+002906 9500-TREND-REPORT.
+002907     WRITE OUTPUT-REPORT-REC FROM TREND-HEADER-1.
+002908     WRITE OUTPUT-REPORT-REC FROM TREND-HEADER-2.
+002909     EXEC SQL
+002910       OPEN TRENDHIST
+002911     END-EXEC.
+002912     MOVE 'N' TO WS-TREND-EOF.
+002913     PERFORM UNTIL WS-TREND-EOF = 'Y'
+002914       EXEC SQL
+002915         FETCH TRENDHIST
+002916         INTO :RUN-TS, :PROCESSED-CNT, :MERGED-CNT,
+002917         :ERRORS-CNT, :NO-CANDIDATE-CNT,
+002918         :PARENT-MISSING-CNT
+002919       END-EXEC
+002920       IF SQLCODE = 0
+002921         MOVE RUN-TS           TO TRND-RUN-TS
+002922         MOVE PROCESSED-CNT    TO TRND-PROCESSED-CNT
+002923         MOVE MERGED-CNT       TO TRND-MERGED-CNT
+002924         MOVE ERRORS-CNT       TO TRND-ERRORS-CNT
+002925         MOVE NO-CANDIDATE-CNT TO TRND-NO-CANDIDATE-CNT
+002926         MOVE PARENT-MISSING-CNT TO TRND-PARENT-MISSING-CNT
+002927         WRITE OUTPUT-REPORT-REC FROM TREND-DETAIL
+002928       ELSE
+002929         MOVE 'Y' TO WS-TREND-EOF
+002930       END-IF
+002931     END-PERFORM.
+002932     EXEC SQL
+002933       CLOSE TRENDHIST
+002934     END-EXEC.
+002935
+002936 9500-EXIT.
+002937      EXIT.
+002938
+002939******************************************************************
+002940* 9999-CLOSE                                                     *
+002941******************************************************************
+002942
+002943 9999-CLOSE.
+002944
+002945     EXEC SQL
+002946       CLOSE SUBLOCATION
+002947     END-EXEC
+002948
+002949     CLOSE OUTPUT-REPORT.
+002950     CLOSE EXCEPTION-REPORT.
+002951     CLOSE AUDIT-FILE.
+002952     CLOSE PATRON-EXTRACT.
+002953     CLOSE CHECKPOINT-FILE.
+002954
+002955* FINAL COMMIT SO THE TAIL BATCH OF MERGES/AUDIT ROWS SHORT OF
+002956* WS-CHECKPOINT-INTERVAL AND THE REQ 009 RUN-HISTORY ROW FROM
+002957* 9000-STATS ARE MADE DURABLE BEFORE THIS RUN ENDS.
+002958     EXEC SQL
+002959       COMMIT
+002960     END-EXEC.
+002961
+002962 9999-EXIT.
+002963      EXIT.
+002964
+002965****************************************************************** 
+002966****************************************************************** 
+002967*                   E N D   O F   P R O G R A M                  * 
+002968****************************************************************** 
+002969****************************************************************** 
