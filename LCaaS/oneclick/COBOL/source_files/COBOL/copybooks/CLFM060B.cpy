@@ -0,0 +1,90 @@
+000010 01  CLF0060M-PARMS.                                               
+000020                                                                   
+000030     05  CLM-CLF0060-FUNCTION PIC X(10).                           
+000040         88 CLM-CLF0060-ADD VALUE 'ADD'.                           
+000041         88 CLM-CLF0060-CHANGE VALUE 'CHANGE'.                     
+000042         88 CLM-CLF0060-EXPIRE VALUE 'EXPIRE'.                     
+000043         88 CLM-CLF0060-DELETE VALUE 'DELETE'.                     
+000044         88 CLM-CLF0060-UNEXPIRE VALUE 'UNEXPIRE'.                 
+000045         88 CLM-CLF0060-INQUIRY VALUE 'INQUIRY'.                   
+000060                                                                   
+000070     05  CLM-CLF0060-LOC-ID    PIC S9(9) COMP.                     
+000080     05  CLM-CLF0060-EFF-TS    PIC X(26).                          
+000091                                                                   
+000093     05  CLM-CLF0060-STATUS    PIC X(15).                          
+000094         88  CLF0060-STATUS-SUCCESSFUL VALUE 'SUCCESSFUL'.         
+000095         88  CLF0060-STATUS-FAILED     VALUE 'FAILED'.             
+000096     05  CLM-CLF0060-MESSAGE   PIC X(80).                          
+000097     05  CLM-CLF0060-DB2-SQLCODE PIC S9(4) COMP.                   
+000098     05  CLM-CLF0060-DB2-REASON-CD PIC X(8).                       
+000100     05  CLM-CLF0060-REC.                                          
+006600         10 LOC-ID               PIC S9(9) USAGE COMP.             
+006700         10 CO-LOCN-EFF-TS       PIC X(26).                        
+006800         10 ULT-PRNT-CO-LOCN-N   PIC S9(9) USAGE COMP.             
+006900         10 IMD-PRNT-CO-LOCN-N   PIC S9(9) USAGE COMP.             
+007000         10 NMFTA-SPL-C          PIC X(9).                         
+007100         10 NMFTA-SPL-SFX-C      PIC X(3).                         
+007200         10 EXP-TS               PIC X(26).                        
+007300         10 LST-MAINT-TS         PIC X(26).                        
+007400         10 LST-MAINT-USER-ID    PIC X(8).                         
+007500         10 LOC-NM               PIC X(90).                        
+007600         10 MAILING-ADV-BAR-C    PIC X(2).                         
+007700         10 MAILING-CHK-DIGIT    PIC X(1).                         
+007800         10 BOL-FAX-BK-N         PIC X(12).                        
+007900         10 BOL-FAX-CNFRM-TXT    PIC X(40).                        
+008000         10 BOL-FAX-CNFRM-C      PIC X(1).                         
+008100         10 BOL-RELS-C           PIC X(1).                         
+008200         10 BL-WC-EDI-IND        PIC X(1).                         
+008300         10 RLINC-CUST-EDI-ID    PIC X(4).                         
+008400         10 DIALIN-CUST-EDI-ID   PIC X(12).                        
+008500         10 CORP-TP-C            PIC X(2).                         
+008600         10 INFO-SRC-C           PIC X(2).                         
+008700         10 MAINT-RSN-C          PIC X(2).                         
+008800         10 PHYS-SRVC-C          PIC X(1).                         
+008900         10 BS-STAT-C            PIC X(2).                         
+009000         10 COMMENTS             PIC X(45).                        
+009100         10 CO-ID                PIC S9(9) USAGE COMP.             
+009200         10 CUST-633-ID          PIC X(12).                        
+009300         10 CUST-CITY-333-C      PIC X(9).                         
+009400         10 CUST-ST-C            PIC X(2).                         
+009500         10 TRAFF-ACCT-N         PIC X(11).                        
+009600         10 MAILING-CNTRY-C      PIC X(3).                         
+009700         10 MAILING-ST-PRVNC-C   PIC X(2).                         
+009800         10 MAILING-CNTY-NM      PIC X(30).                        
+009900         10 MAILING-CITY         PIC X(30).                        
+010000         10 MAILING-POSTAL-C     PIC X(9).                         
+010100         10 MAILING-ADDR-1       PIC X(35).                        
+010200         10 MAILING-ADDR-2       PIC X(35).                        
+010300         10 MAILING-ADDR-3       PIC X(35).                        
+010400         10 PHYS-CNTRY-C         PIC X(3).                         
+010500         10 PHYS-ST-PRVNC-C      PIC X(2).                         
+010600         10 PHYS-CNTY-NM         PIC X(30).                        
+010700         10 PHYS-CITY            PIC X(30).                        
+010800         10 PHYS-POSTAL-C        PIC X(9).                         
+010900         10 PHYS-ADDR-1          PIC X(35).                        
+011000         10 PHYS-ADDR-2          PIC X(35).                        
+011100         10 PHYS-ADDR-3          PIC X(35).                        
+011200         10 CIF-ID               PIC X(9).                         
+011300         10 CIF-ID-TP-C          PIC X(1).                         
+011400         10 MRGR-CIF-N           PIC X(9).                         
+011500         10 TEMP-PERM-C          PIC X(2).                         
+011600         10 CIF-ULT-PRNT-N       PIC X(9).                         
+011700         10 CIF-IMD-PRNT-N       PIC X(9).                         
+011800         10 ARI-LST-MAINT-DT     PIC X(10).                        
+011900         10 ARI-EFF-DT           PIC X(10).                        
+012000         10 ARI-EXP-DT           PIC X(10).                        
+CM1189         10 NLOC-LOC-ID          PIC S9(9) USAGE COMP.             
+CM1189         10 NLOC-CIF-ID          PIC X(9).                         
+CM1288         10 CIF-DOM-PRNT-N       PIC X(9).                         
+CM1288         10 CIF-TAX-ID-QLF       PIC X(2).                         
+CM1288         10 CIF-TAX-ID.                                            
+CM1288            49 CIF-TAX-ID-LEN    PIC S9(4) USAGE COMP.             
+CM1288            49 CIF-TAX-ID-TEXT   PIC X(50).                        
+CM1288         10 CIF-MAIL-POSTC       PIC X(11).                        
+CM1288         10 CIF-PHYS-POSTC       PIC X(11).                        
+CM1375         10 CIF-CMNT             PIC X(30).                        
+CM1419         10 DBA-NME-CD           PIC X(1).                         
+CM1419         10 BILL-ADDR-CD         PIC X(1).                         
+CM1419         10 DELY-ADDR-CD         PIC X(1).                         
+               10 CIF-SUB-CD           PIC X(4).                         
+CM1189         10 NLOC-CIF-SUB-CD      PIC X(4).                         
