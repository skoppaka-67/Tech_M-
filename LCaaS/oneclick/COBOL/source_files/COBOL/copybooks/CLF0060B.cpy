@@ -0,0 +1,78 @@
+000100****************************************************************** 
+000200* COBOL DECLARATION FOR TABLE CL.TCLF_CO_LOCN_DTL                * 
+000300****************************************************************** 
+000400 01  CLF0060C-REC.                                                 
+000500     10 LOC-ID               PIC S9(9) USAGE COMP.                 
+000600     10 CO-LOCN-EFF-TS       PIC X(26).                            
+000700     10 ULT-PRNT-CO-LOCN-N   PIC S9(9) USAGE COMP.                 
+000800     10 IMD-PRNT-CO-LOCN-N   PIC S9(9) USAGE COMP.                 
+000900     10 NMFTA-SPL-C          PIC X(9).                             
+001000     10 NMFTA-SPL-SFX-C      PIC X(3).                             
+001100     10 EXP-TS               PIC X(26).                            
+001200     10 LST-MAINT-TS         PIC X(26).                            
+001300     10 LST-MAINT-USER-ID    PIC X(8).                             
+001400     10 LOC-NM               PIC X(90).                            
+001500     10 MAILING-ADV-BAR-C    PIC X(2).                             
+001600     10 MAILING-CHK-DIGIT    PIC X(1).                             
+001700     10 BOL-FAX-BK-N         PIC X(12).                            
+001800     10 BOL-FAX-CNFRM-TXT    PIC X(40).                            
+001900     10 BOL-FAX-CNFRM-C      PIC X(1).                             
+002000     10 BOL-RELS-C           PIC X(1).                             
+002100     10 BL-WC-EDI-IND        PIC X(1).                             
+002200     10 RLINC-CUST-EDI-ID    PIC X(4).                             
+002300     10 DIALIN-CUST-EDI-ID   PIC X(12).                            
+002400     10 CORP-TP-C            PIC X(2).                             
+002500     10 INFO-SRC-C           PIC X(2).                             
+002600     10 MAINT-RSN-C          PIC X(2).                             
+002700     10 PHYS-SRVC-C          PIC X(1).                             
+002800     10 BS-STAT-C            PIC X(2).                             
+002900     10 COMMENTS             PIC X(45).                            
+003000     10 CO-ID                PIC S9(9) USAGE COMP.                 
+003100     10 CUST-633-ID          PIC X(12).                            
+003200     10 CUST-CITY-333-C      PIC X(9).                             
+003300     10 CUST-ST-C            PIC X(2).                             
+003400     10 TRAFF-ACCT-N         PIC X(11).                            
+003500     10 MAILING-CNTRY-C      PIC X(3).                             
+003600     10 MAILING-ST-PRVNC-C   PIC X(2).                             
+003700     10 MAILING-CNTY-NM      PIC X(30).                            
+003800     10 MAILING-CITY         PIC X(30).                            
+003900     10 MAILING-POSTAL-C     PIC X(9).                             
+004000     10 MAILING-ADDR-1       PIC X(35).                            
+004100     10 MAILING-ADDR-2       PIC X(35).                            
+004200     10 MAILING-ADDR-3       PIC X(35).                            
+004300     10 PHYS-CNTRY-C         PIC X(3).                             
+004400     10 PHYS-ST-PRVNC-C      PIC X(2).                             
+004500     10 PHYS-CNTY-NM         PIC X(30).                            
+004600     10 PHYS-CITY            PIC X(30).                            
+004700     10 PHYS-POSTAL-C        PIC X(9).                             
+004800     10 PHYS-ADDR-1          PIC X(35).                            
+004900     10 PHYS-ADDR-2          PIC X(35).                            
+005000     10 PHYS-ADDR-3          PIC X(35).                            
+005100     10 CIF-ID               PIC X(9).                             
+005200     10 CIF-ID-TP-C          PIC X(1).                             
+005300     10 MRGR-CIF-N           PIC X(9).                             
+005400     10 TEMP-PERM-C          PIC X(2).                             
+005500     10 CIF-ULT-PRNT-N       PIC X(9).                             
+005600     10 CIF-IMD-PRNT-N       PIC X(9).                             
+005700     10 ARI-LST-MAINT-DT     PIC X(10).                            
+005800     10 ARI-EFF-DT           PIC X(10).                            
+005900     10 ARI-EXP-DT           PIC X(10).                            
+006000     10 NLOC-LOC-ID          PIC S9(9) USAGE COMP.                 
+006100     10 NLOC-CIF-ID          PIC X(9).                             
+006200     10 CIF-DOM-PRNT-N       PIC X(9).                             
+006300     10 CIF-TAX-ID-QLF       PIC X(2).                             
+006400     10 CIF-TAX-ID.                                                
+006500        49 CIF-TAX-ID-LEN    PIC S9(4) USAGE COMP.                 
+006600        49 CIF-TAX-ID-TEXT   PIC X(50).                            
+006700     10 CIF-MAIL-POSTC       PIC X(11).                            
+006800     10 CIF-PHYS-POSTC       PIC X(11).                            
+006900     10 CIF-CMNT             PIC X(30).                            
+007000     10 DBA-NME-CD           PIC X(01).                            
+007100     10 BILL-ADDR-CD         PIC X(01).                            
+007200     10 DELY-ADDR-CD         PIC X(01).                            
+007210     10 CIF-SUB-CD           PIC X(04).                            
+007210     10 NLOC-CIF-SUB-CD      PIC X(04).                            
+007300****************************************************************** 
+007400* THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 62      * 
+007500****************************************************************** 
+007600 01  CLF0060C-REC-DIFFERENCES PIC X(2000).                         
