@@ -0,0 +1,64 @@
+000100****************************************************************** 
+000200*                                                                * 
+000300* LINKAGE VARIABLES FOR SUBPROGRAM CLCSLALM                      * 
+000400*                                                                * 
+000500* CL - Customer                                                  * 
+000600* C  - CIF                                                       * 
+000700* SL - Sublocation                                               * 
+000800* D  - Dummy                                                     * 
+000900* L  - Load                                                      * 
+001000* B  - We Use B For Copybooks                                    * 
+001100*                                                                * 
+001200****************************************************************** 
+001300                                                                   
+001400 01 CLCSLALM-PARMS.                                                
+001500    05 INPUT-TO-CLCSLALM.                                          
+001600       10 CLCSLALM-CIF-ID              PIC  X(09) VALUE SPACES.
+001700       10 CLCSLALM-CIF-SUB-LOCN-SFX-C  PIC  X(04) VALUE SPACES.
+001750       10 CLCSLALM-SIMULATE-IND        PIC  X(01) VALUE 'N'.
+001760          88 CLCSLALM-SIMULATE-ONLY            VALUE 'Y'.
+001800
+001900    05 RETURN-FROM-CLCSLALM.                                       
+002000       10 CLCSLALM-MERGE-LOC-ID        PIC S9(09) USAGE COMP.      
+002100       10 CLCSLALM-MERGE-CO-ID         PIC S9(09) USAGE COMP.      
+002200       10 CLCSLALM-LOC-NME             PIC  X(90) VALUE SPACES.    
+002300       10 CLCSLALM-CUST-633-ID         PIC  X(12) VALUE SPACES.    
+002400       10 CLCSLALM-CUST-CITY-333-C     PIC  X(09) VALUE SPACES.    
+002500       10 CLCSLALM-CUST-ST-C           PIC  X(02) VALUE SPACES.    
+002510       10 CLCSLALM-ADDR-1             PIC X(35).                   
+002520       10 CLCSLALM-ADDR-2             PIC X(35).                   
+002530       10 CLCSLALM-ADDR-3             PIC X(35).                   
+002540       10 CLCSLALM-ADDR-CITY          PIC X(30).                   
+002550       10 CLCSLALM-ADDR-ST-PRVNC-C    PIC X(30).                   
+002560       10 CLCSLALM-ADDR-CNTRY-C       PIC X(03).                   
+002570       10 CLCSLALM-ADDR-CNTY-NM       PIC X(30).                   
+002580       10 CLCSLALM-ADDR-POSTAL-C      PIC X(11).                   
+002600       10 CLCSLALM-LOC-FOUND           PIC  X(01) VALUE SPACES.    
+002700                                                                   
+002800                                                                   
+002900       10 CLCSLALM-STATUS              PIC  X(01).                 
+003000          88 CLCSLALM-SUCCESSFUL                  VALUE '1'.       
+003100          88 CLCSLALM-ERROR                       VALUE '2'.       
+003200                                                                   
+003300                                                                   
+003400       10 ERROR-CODES                  PIC  X(02).                 
+003500          88 CLCSLALM-DB2-CONNECT                 VALUE '1'.       
+003600          88 CLCSLALM-ADR-NOT-FOUND               VALUE '2'.       
+003700          88 CLCSLALM-NO-CANDIDATE-FOUND          VALUE '4'.
+003800*    CLCSLALM-PARENT-LOC-MISSING used to share VALUE '4' with
+003801*    CLCSLALM-NO-CANDIDATE-FOUND above, which made the parent-
+003802*    missing case unreachable under EVALUATE TRUE (NO-CANDIDATE
+003803*    always matched first) and silently folded it into the no-
+003804*    candidate bucket on the 9000-STATS DISPLAY. Split onto its
+003805*    own code so both counters mean what their labels say.
+003806*    CLCSLALM must set ERROR-CODES to '10' for this condition.
+003807          88 CLCSLALM-PARENT-LOC-MISSING          VALUE '10'.
+003900          88 CLCSLALM-EXPIRE-VERSION              VALUE '5'.       
+004000          88 CLCSLALM-LOOKUP-PARENT-CIF           VALUE '6'.       
+004100          88 CLCSLALM-INSERT-MERGED-VRSN          VALUE '7'.       
+004200          88 CLCSLALM-ADDR-ADD-FAILURE            VALUE '8'.       
+004300          88 CLCSLALM-ADR-ALREADY-EXISTS          VALUE '9'.       
+004400                                                                   
+004500       10 CLCSLALM-SQLCODE             PIC  9(09) VALUE ZERO.      
+004600       10 CLCSLALM-ERROR-MESSAGE       PIC  X(50) VALUE SPACES.    
+004700                                                                   
